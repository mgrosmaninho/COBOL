@@ -6,27 +6,112 @@
 
       *******************************************************
       * DESCRIPTION: PROGRAM TO GET CURRENT DATE AND TIME, THEN DISPLAY THEM.
-      *******************************************************  
-      
+      *-------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 08/08/26 - ADDED AN ALTERNATE DD-MON-YYYY DATE DISPLAY
+      *            ALONGSIDE THE EXISTING DD/MM/YYYY FORMAT.
+      * 08/08/26 - THE DATE IS NOW ALSO FLAGGED WHEN IT FALLS ON A
+      *            WEEKEND OR ONE OF THE FIXED COMPANY HOLIDAYS.
+      * 08/08/26 - THE TIME IS NOW CAPTURED WITH FUNCTION CURRENT-DATE
+      *            INSTEAD OF ACCEPT FROM TIME, SO IT CARRIES SECONDS
+      *            AND THE LOCAL TIME ZONE OFFSET FROM GMT, AND BOTH
+      *            THE LOCAL AND EQUIVALENT GMT TIME ARE DISPLAYED.
+      * 08/08/26 - THE DISPLAYED TIME IS NOW ADJUSTED BY A CONFIGURABLE
+      *            BUSINESS TIME ZONE OFFSET (NEW TZOFFSET.DAT
+      *            PARAMETER CARD) SO IT MATCHES THE SHOP'S OWN LOCAL
+      *            HOURS EVEN WHEN THE MACHINE ITSELF IS SET TO A
+      *            DIFFERENT TIME ZONE.
+      *******************************************************
+
        ENVIRONMENT DIVISION. *> Section for the program’s environment.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TZ-OFFSET-FILE ASSIGN TO "TZOFFSET.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-TZ-STATUS.
 
        DATA DIVISION. *> Section for the program’s data.
+       FILE SECTION.
+       FD  TZ-OFFSET-FILE.
+       COPY TZOFFSET.
+
        WORKING-STORAGE SECTION. *> Section for the program’s working storage.
        *> Define a variable for the current date composed of year, month, day.
        01 CURRENT-DATE.
           02 CURRENT-YEAR    PIC 9999. *> 4 digits for the year (YYYY).
           02 CURRENT-MONTH   PIC 99.   *> 2 digits for the month (MM).
           02 CURRENT-DAY     PIC 99.   *> 2 digits for the day (DD).
-       *> Define a variable for the current time composed of hour and minute.
-       01 CURRENT-TIME.
-          02 CURRENT-HOUR    PIC 99.   *> 2 digits for the hour (HH).
-          02 CURRENT-MINUTE  PIC 99.   *> 2 digits for the minute (MM).
-       
+
+       *> One combined ACCEPT of the system timestamp gives the date,
+       *> the time to the second and hundredth, and the offset from
+       *> GMT, all in one 21-character item.
+       01 WS-TIMESTAMP                   PIC X(21).
+       01 WS-TIMESTAMP-FIELDS REDEFINES WS-TIMESTAMP.
+          02 TS-YEAR                     PIC 9(4).
+          02 TS-MONTH                    PIC 99.
+          02 TS-DAY                      PIC 99.
+          02 TS-HOUR                     PIC 99.
+          02 TS-MINUTE                   PIC 99.
+          02 TS-SECOND                   PIC 99.
+          02 TS-HUNDREDTHS               PIC 99.
+          02 TS-OFFSET-SIGN              PIC X.
+          02 TS-OFFSET-HOURS             PIC 99.
+          02 TS-OFFSET-MINUTES           PIC 99.
+
+       01 WS-GMT-HOUR                    PIC 99.
+
+       *> Business time zone offset, read from the TZOFFSET.DAT
+       *> parameter card. Defaults to no adjustment if the card can't
+       *> be opened, leaving the machine's own local time as-is.
+       01 WS-TZ-STATUS                   PIC XX VALUE SPACES.
+       01 WS-BUS-OFFSET-SIGN             PIC X  VALUE "+".
+       01 WS-BUS-OFFSET-HOURS            PIC 99 VALUE ZERO.
+       01 WS-BUS-OFFSET-MINUTES          PIC 99 VALUE ZERO.
+       01 WS-BUS-TOTAL-MINUTES           PIC 9(4).
+       01 WS-BUS-HOUR                    PIC 99.
+       01 WS-BUS-MINUTE                  PIC 99.
+
+       01 WS-MONTH-NAMES.
+          05 FILLER PIC X(3) VALUE "JAN".
+          05 FILLER PIC X(3) VALUE "FEB".
+          05 FILLER PIC X(3) VALUE "MAR".
+          05 FILLER PIC X(3) VALUE "APR".
+          05 FILLER PIC X(3) VALUE "MAY".
+          05 FILLER PIC X(3) VALUE "JUN".
+          05 FILLER PIC X(3) VALUE "JUL".
+          05 FILLER PIC X(3) VALUE "AUG".
+          05 FILLER PIC X(3) VALUE "SEP".
+          05 FILLER PIC X(3) VALUE "OCT".
+          05 FILLER PIC X(3) VALUE "NOV".
+          05 FILLER PIC X(3) VALUE "DEC".
+       01 WS-MONTH-NAME-TABLE REDEFINES WS-MONTH-NAMES.
+          05 WS-MONTH-NAME PIC X(3) OCCURS 12 TIMES.
+
+       *> Fixed company holidays, as MMDD, checked alongside the
+       *> weekend flag below. Shared with the batch jobs that also
+       *> need to know whether today is a day the business is closed.
+       COPY HOLIDAY.
+
+       01 WS-TODAY-MMDD                  PIC X(4).
+       01 WS-HOLIDAY-SW                  PIC X VALUE "N".
+          88 TODAY-IS-HOLIDAY                  VALUE "Y".
+
+       01 WS-DAY-OF-WEEK                 PIC 9.
+       01 WS-WEEKEND-SW                  PIC X VALUE "N".
+          88 TODAY-IS-WEEKEND                  VALUE "Y".
+
        PROCEDURE DIVISION. *> Section for the program’s procedure.
+       0000-MAIN.
            *> Get the current date from the system in the format YYYYMMDD.
            ACCEPT CURRENT-DATE FROM DATE YYYYMMDD.
-           *> Get the current time from the system in the format HHMM.
-           ACCEPT CURRENT-TIME FROM TIME.
+           *> Get the full system timestamp, including seconds and
+           *> the local offset from GMT.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           *> Get the ISO day of the week (1=Monday ... 7=Sunday).
+           ACCEPT WS-DAY-OF-WEEK FROM DAY-OF-WEEK.
+           PERFORM 0050-LOAD-TZ-OFFSET.
+           PERFORM 0100-APPLY-BUSINESS-OFFSET.
+
            *> Display the current date in the format DD/MM/YYYY
            DISPLAY "The date is "
                    CURRENT-DAY
@@ -34,6 +119,87 @@
                    CURRENT-MONTH
                    "/"
                    CURRENT-YEAR.
-           *> Display the current time in the format HH:MM.
-           DISPLAY "The time is " CURRENT-HOUR ":" CURRENT-MINUTE.
-           STOP RUN. *> End program execution.
\ No newline at end of file
+           PERFORM 1000-DISPLAY-ALTERNATE-DATE.
+           PERFORM 2000-CHECK-WEEKEND-AND-HOLIDAY.
+
+           *> Display the current time in the format HH:MM:SS,
+           *> adjusted to the shop's own business hours, and the
+           *> equivalent GMT time from the machine's captured offset.
+           DISPLAY "The time is " WS-BUS-HOUR ":" WS-BUS-MINUTE ":"
+              TS-SECOND.
+           PERFORM 3000-DISPLAY-GMT-TIME.
+           STOP RUN. *> End program execution.
+
+       0050-LOAD-TZ-OFFSET.
+           *> Read the business time zone offset from a parameter
+           *> card so it can be changed without touching the program
+           *> source. Fall back to no adjustment if the card isn't
+           *> there.
+           OPEN INPUT TZ-OFFSET-FILE.
+           IF WS-TZ-STATUS = "00"
+              READ TZ-OFFSET-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE TZ-OFFSET-SIGN    TO WS-BUS-OFFSET-SIGN
+                    MOVE TZ-OFFSET-HOURS   TO WS-BUS-OFFSET-HOURS
+                    MOVE TZ-OFFSET-MINUTES TO WS-BUS-OFFSET-MINUTES
+              END-READ
+              CLOSE TZ-OFFSET-FILE
+           END-IF.
+
+       0100-APPLY-BUSINESS-OFFSET.
+           *> Add or subtract the configured offset from the
+           *> machine's local time, wrapping within a 24-hour day.
+           IF WS-BUS-OFFSET-SIGN = "-"
+              COMPUTE WS-BUS-TOTAL-MINUTES =
+                 FUNCTION MOD(TS-HOUR * 60 + TS-MINUTE
+                    - WS-BUS-OFFSET-HOURS * 60 - WS-BUS-OFFSET-MINUTES
+                    + 1440, 1440)
+           ELSE
+              COMPUTE WS-BUS-TOTAL-MINUTES =
+                 FUNCTION MOD(TS-HOUR * 60 + TS-MINUTE
+                    + WS-BUS-OFFSET-HOURS * 60 + WS-BUS-OFFSET-MINUTES,
+                    1440)
+           END-IF.
+           COMPUTE WS-BUS-HOUR   = WS-BUS-TOTAL-MINUTES / 60.
+           COMPUTE WS-BUS-MINUTE =
+              FUNCTION MOD(WS-BUS-TOTAL-MINUTES, 60).
+
+       1000-DISPLAY-ALTERNATE-DATE.
+           DISPLAY "The date is also " CURRENT-DAY "-"
+              WS-MONTH-NAME (CURRENT-MONTH) "-" CURRENT-YEAR.
+
+       2000-CHECK-WEEKEND-AND-HOLIDAY.
+           IF WS-DAY-OF-WEEK > 5
+              MOVE "Y" TO WS-WEEKEND-SW
+           END-IF.
+           MOVE CURRENT-MONTH TO WS-TODAY-MMDD (1:2).
+           MOVE CURRENT-DAY   TO WS-TODAY-MMDD (3:2).
+           SET HOL-IDX TO 1.
+           SEARCH HOL-HOLIDAY
+              AT END
+                 CONTINUE
+              WHEN HOL-HOLIDAY (HOL-IDX) = WS-TODAY-MMDD
+                 MOVE "Y" TO WS-HOLIDAY-SW
+           END-SEARCH.
+           IF TODAY-IS-WEEKEND
+              DISPLAY "Note: today is a weekend."
+           END-IF.
+           IF TODAY-IS-HOLIDAY
+              DISPLAY "Note: today is a company holiday."
+           END-IF.
+
+       3000-DISPLAY-GMT-TIME.
+           *> The offset is how far local time is ahead of (+) or
+           *> behind (-) GMT, so subtract it back out to get GMT.
+           IF TS-OFFSET-SIGN = "+"
+              COMPUTE WS-GMT-HOUR =
+                 FUNCTION MOD(TS-HOUR - TS-OFFSET-HOURS + 24, 24)
+           ELSE
+              COMPUTE WS-GMT-HOUR =
+                 FUNCTION MOD(TS-HOUR + TS-OFFSET-HOURS, 24)
+           END-IF.
+           DISPLAY "The time in GMT is approximately " WS-GMT-HOUR
+              ":" TS-MINUTE " (local offset " TS-OFFSET-SIGN
+              TS-OFFSET-HOURS TS-OFFSET-MINUTES ")".
