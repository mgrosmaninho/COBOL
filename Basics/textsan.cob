@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEXTSAN.
+       AUTHOR. Manuel Gomes Rosmaninho.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+      ****************************************************************
+      * DESCRIPTION: SHARED TEXT-SANITIZATION ROUTINE, CALLED BY EVERY
+      * PROGRAM THAT ACCEPTS FREE TEXT SO A FIELD THAT WAS FILLED RIGHT
+      * TO ITS LAST CHARACTER IS FLAGGED AS POSSIBLY TRUNCATED, AND SO
+      * THE SAME UPPER/LOWER-CASE CONVERSION IS AVAILABLE EVERYWHERE
+      * INSTEAD OF EACH CALLER ROLLING ITS OWN.
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 LK-TEXT               PIC X(40).
+       01 LK-LENGTH              PIC 99.
+       01 LK-CASE-OPTION        PIC X.
+          88 LK-CASE-UPPER          VALUE "U".
+          88 LK-CASE-LOWER          VALUE "L".
+          88 LK-CASE-NONE           VALUE "N".
+       01 LK-TRUNC-SW           PIC X.
+          88 LK-TRUNCATED           VALUE "Y".
+
+       PROCEDURE DIVISION USING LK-TEXT LK-LENGTH LK-CASE-OPTION
+             LK-TRUNC-SW.
+       0000-MAIN.
+           *> Operate only on the caller's actual LK-LENGTH characters
+           *> via reference modification - the caller's field may be
+           *> shorter than LK-TEXT's maximum size, and touching bytes
+           *> past it would corrupt whatever follows in storage.
+           MOVE "N" TO LK-TRUNC-SW.
+           IF LK-TEXT (LK-LENGTH:1) NOT = SPACE
+              MOVE "Y" TO LK-TRUNC-SW
+           END-IF.
+           EVALUATE TRUE
+              WHEN LK-CASE-UPPER
+                 MOVE FUNCTION UPPER-CASE(LK-TEXT (1:LK-LENGTH))
+                    TO LK-TEXT (1:LK-LENGTH)
+              WHEN LK-CASE-LOWER
+                 MOVE FUNCTION LOWER-CASE(LK-TEXT (1:LK-LENGTH))
+                    TO LK-TEXT (1:LK-LENGTH)
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+           GOBACK.
