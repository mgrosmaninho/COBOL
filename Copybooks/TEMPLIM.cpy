@@ -0,0 +1,13 @@
+      ****************************************************************
+      * TEMPLIM - PARAMETER CARD LAYOUT FOR THE TEMPERATURE CONVERSION
+      * PROGRAMS. HOLDS THE EXPECTED CELSIUS RANGE (READINGS OUTSIDE
+      * IT ARE FLAGGED AS SENSOR EXCEPTIONS) AND THE NUMBER OF DECIMAL
+      * PLACES TO SHOW ON THE CONVERTED READING, SO BOTH CAN BE TUNED
+      * WITHOUT CHANGING THE PROGRAM SOURCE.
+      ****************************************************************
+       01  TEMP-LIMIT-RECORD.
+           05  LIM-MIN-CELSIUS    PIC S9(3)
+               SIGN LEADING SEPARATE CHARACTER.
+           05  LIM-MAX-CELSIUS    PIC S9(3)
+               SIGN LEADING SEPARATE CHARACTER.
+           05  LIM-DECIMAL-PLACES PIC 9.
