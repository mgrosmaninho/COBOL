@@ -0,0 +1,221 @@
+       IDENTIFICATION DIVISION. *> Section for the program’s identification.
+        PROGRAM-ID. STUDENT-ROSTER. *> Program name.
+        AUTHOR. Manuel Gomes Rosmaninho
+        DATE-WRITTEN. 08/08/26.
+        DATE-COMPILED. 08/08/26.
+
+      *********************************************************
+      * DESCRIPTION: BATCH PROGRAM TO PRINT A PAGE-FORMATTED ROSTER
+      * OF EVERY STUDENT ON THE STUDENT MASTER FILE, SORTED BY
+      * SURNAME, ONE LINE PER STUDENT SHOWING FULL NAME AND COURSE.
+      *---------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 08/08/26 - AN OPTIONAL COURSE CODE MAY NOW BE ENTERED TO GO
+      *            STRAIGHT TO THAT COURSE'S STUDENTS VIA THE COURSE
+      *            CODE ALTERNATE INDEX INSTEAD OF SORTING THE WHOLE
+      *            FILE, WHEN ONLY ONE COURSE'S ROSTER IS NEEDED.
+      *********************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUDMAST.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS SM-STUDENT-ID
+              ALTERNATE RECORD KEY IS SM-COURSE-CODE
+                 WITH DUPLICATES
+              FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "STUDSORT.WRK".
+
+           SELECT ROSTER-REPORT-FILE ASSIGN TO "ROSTER.PRT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER-FILE.
+       01  STUDENT-MASTER-RECORD.
+           05  SM-STUDENT-ID        PIC 9(6).
+           05  SM-STUDENT-FULLNAME.
+               10  SM-FORENAME      PIC X(10).
+               10  SM-SURNAME       PIC X(10).
+           05  SM-GENDER            PIC X.
+           05  SM-COURSE-CODE       PIC X(4).
+           05  SM-DATE-OF-BIRTH     PIC 9(8).
+           05  SM-NATIONAL-ID       PIC 9(9).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SR-SURNAME           PIC X(10).
+           05  SR-FORENAME          PIC X(10).
+           05  SR-STUDENT-ID        PIC 9(6).
+           05  SR-COURSE-CODE       PIC X(4).
+
+       FD  ROSTER-REPORT-FILE.
+       01  REPORT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS          PIC XX VALUE SPACES.
+       01  WS-REPORT-STATUS          PIC XX VALUE SPACES.
+       01  WS-PAGE-NUMBER            PIC 9(4) VALUE ZERO.
+       01  WS-LINE-COUNT             PIC 9(2) VALUE ZERO.
+       01  WS-LINES-PER-PAGE         PIC 9(2) VALUE 40.
+       01  WS-MORE-RECORDS-SW        PIC X VALUE "Y".
+           88  NO-MORE-RECORDS              VALUE "N".
+
+       01  WS-FILTER-COURSE-CODE     PIC X(4) VALUE SPACES.
+           88  NO-COURSE-FILTER             VALUE SPACES.
+
+       01  CURRENT-DATE-FIELDS.
+           05  CURRENT-YEAR          PIC 9999.
+           05  CURRENT-MONTH         PIC 99.
+           05  CURRENT-DAY           PIC 99.
+
+       01  WS-REPORT-TITLE.
+           05  FILLER           PIC X(21) VALUE "STUDENT ROSTER REPORT".
+           05  FILLER           PIC X(10) VALUE SPACES.
+           05  WS-TITLE-DAY          PIC 99.
+           05  FILLER                PIC X VALUE "/".
+           05  WS-TITLE-MONTH        PIC 99.
+           05  FILLER                PIC X VALUE "/".
+           05  WS-TITLE-YEAR         PIC 9999.
+
+       01  WS-COLUMN-HEADINGS.
+           05  FILLER                PIC X(22) VALUE "SURNAME".
+           05  FILLER                PIC X(15) VALUE "FORENAME".
+           05  FILLER                PIC X(10) VALUE "STUDENT ID".
+           05  FILLER                PIC X(6)  VALUE "COURSE".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-SURNAME          PIC X(22).
+           05  WS-D-FORENAME         PIC X(15).
+           05  WS-D-STUDENT-ID       PIC Z(5)9.
+           05  FILLER                PIC X(3)  VALUE SPACES.
+           05  WS-D-COURSE-CODE      PIC X(4).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           DISPLAY "Enter course code to list, or leave blank for "
+              "the full roster: " WITH NO ADVANCING.
+           ACCEPT WS-FILTER-COURSE-CODE.
+           IF NO-COURSE-FILTER
+              SORT SORT-WORK-FILE
+                 ON ASCENDING KEY SR-SURNAME SR-FORENAME
+                 INPUT PROCEDURE IS 1000-LOAD-SORT-FILE
+                 OUTPUT PROCEDURE IS 2000-PRINT-ROSTER
+           ELSE
+              PERFORM 3000-PRINT-FILTERED-ROSTER
+           END-IF.
+           STOP RUN.
+
+       1000-LOAD-SORT-FILE.
+           OPEN INPUT STUDENT-MASTER-FILE.
+           IF WS-MASTER-STATUS NOT = "00"
+              DISPLAY "Unable to open student master, status "
+                 WS-MASTER-STATUS
+           ELSE
+              PERFORM UNTIL NO-MORE-RECORDS
+                 READ STUDENT-MASTER-FILE NEXT RECORD
+                    AT END
+                       MOVE "N" TO WS-MORE-RECORDS-SW
+                    NOT AT END
+                       MOVE SM-SURNAME     TO SR-SURNAME
+                       MOVE SM-FORENAME    TO SR-FORENAME
+                       MOVE SM-STUDENT-ID  TO SR-STUDENT-ID
+                       MOVE SM-COURSE-CODE TO SR-COURSE-CODE
+                       RELEASE SORT-RECORD
+                 END-READ
+              END-PERFORM
+              CLOSE STUDENT-MASTER-FILE
+           END-IF.
+
+       2000-PRINT-ROSTER.
+           OPEN OUTPUT ROSTER-REPORT-FILE.
+           ACCEPT CURRENT-DATE-FIELDS FROM DATE YYYYMMDD.
+           MOVE "Y" TO WS-MORE-RECORDS-SW.
+           MOVE 99 TO WS-LINE-COUNT.
+           PERFORM UNTIL NO-MORE-RECORDS
+              RETURN SORT-WORK-FILE
+                 AT END
+                    MOVE "N" TO WS-MORE-RECORDS-SW
+                 NOT AT END
+                    IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                       PERFORM 2100-PRINT-HEADINGS
+                    END-IF
+                    MOVE SR-SURNAME     TO WS-D-SURNAME
+                    MOVE SR-FORENAME    TO WS-D-FORENAME
+                    MOVE SR-STUDENT-ID  TO WS-D-STUDENT-ID
+                    MOVE SR-COURSE-CODE TO WS-D-COURSE-CODE
+                    MOVE WS-DETAIL-LINE TO REPORT-LINE
+                    WRITE REPORT-LINE
+                    ADD 1 TO WS-LINE-COUNT
+              END-RETURN
+           END-PERFORM.
+           CLOSE ROSTER-REPORT-FILE.
+
+       2100-PRINT-HEADINGS.
+           ADD 1 TO WS-PAGE-NUMBER.
+           IF WS-PAGE-NUMBER > 1
+              MOVE SPACES TO REPORT-LINE
+              WRITE REPORT-LINE
+           END-IF.
+           MOVE CURRENT-DAY   TO WS-TITLE-DAY.
+           MOVE CURRENT-MONTH TO WS-TITLE-MONTH.
+           MOVE CURRENT-YEAR  TO WS-TITLE-YEAR.
+           MOVE WS-REPORT-TITLE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-COLUMN-HEADINGS TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       3000-PRINT-FILTERED-ROSTER.
+           *> Goes straight to the students on the requested course via
+           *> the course code alternate index, instead of sorting the
+           *> whole file, when only one course's roster is wanted.
+           OPEN INPUT STUDENT-MASTER-FILE.
+           IF WS-MASTER-STATUS NOT = "00"
+              DISPLAY "Unable to open student master, status "
+                 WS-MASTER-STATUS
+           ELSE
+              OPEN OUTPUT ROSTER-REPORT-FILE
+              ACCEPT CURRENT-DATE-FIELDS FROM DATE YYYYMMDD
+              MOVE "Y" TO WS-MORE-RECORDS-SW
+              MOVE 99 TO WS-LINE-COUNT
+              MOVE SPACES TO SM-COURSE-CODE
+              MOVE WS-FILTER-COURSE-CODE TO SM-COURSE-CODE
+              START STUDENT-MASTER-FILE KEY IS >= SM-COURSE-CODE
+                 INVALID KEY
+                    MOVE "N" TO WS-MORE-RECORDS-SW
+                    DISPLAY "No students found on course "
+                       WS-FILTER-COURSE-CODE
+              END-START
+              PERFORM UNTIL NO-MORE-RECORDS
+                 READ STUDENT-MASTER-FILE NEXT RECORD
+                    AT END
+                       MOVE "N" TO WS-MORE-RECORDS-SW
+                    NOT AT END
+                       IF SM-COURSE-CODE NOT = WS-FILTER-COURSE-CODE
+                          MOVE "N" TO WS-MORE-RECORDS-SW
+                       ELSE
+                          IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                             PERFORM 2100-PRINT-HEADINGS
+                          END-IF
+                          MOVE SM-SURNAME     TO WS-D-SURNAME
+                          MOVE SM-FORENAME    TO WS-D-FORENAME
+                          MOVE SM-STUDENT-ID  TO WS-D-STUDENT-ID
+                          MOVE SM-COURSE-CODE TO WS-D-COURSE-CODE
+                          MOVE WS-DETAIL-LINE TO REPORT-LINE
+                          WRITE REPORT-LINE
+                          ADD 1 TO WS-LINE-COUNT
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE ROSTER-REPORT-FILE
+              CLOSE STUDENT-MASTER-FILE
+           END-IF.
