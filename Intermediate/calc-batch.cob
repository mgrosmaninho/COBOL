@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALC-BATCH.
+       AUTHOR. Manuel Gomes Rosmaninho.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+      ****************************************************************
+      * DESCRIPTION: BATCH VERSION OF THE IF-STATEMENT-CALCULATOR.
+      * READS A FILE OF NUM1/OPERATOR/NUM2 TRIPLES AND PRODUCES ONE
+      * RESULT LINE PER RECORD, SO A WHOLE STACK OF CALCULATIONS CAN
+      * BE RUN WITHOUT KEYING EACH ONE IN THROUGH ACCEPT.
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-TRANS-FILE ASSIGN TO "CALCTRAN.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT CALC-REPORT-FILE ASSIGN TO "CALCBATCH.PRT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-TRANS-FILE.
+       01  CALC-TRANS-RECORD.
+           05  CT-NUM1     PIC S9(5)V99 SIGN LEADING SEPARATE CHARACTER.
+           05  CT-OPERATOR PIC X.
+           05  CT-NUM2     PIC S9(5)V99 SIGN LEADING SEPARATE CHARACTER.
+
+       FD  CALC-REPORT-FILE.
+       01  REPORT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANS-STATUS             PIC XX VALUE SPACES.
+       01  WS-REPORT-STATUS            PIC XX VALUE SPACES.
+       01  WS-MORE-RECORDS-SW          PIC X VALUE "Y".
+           88  NO-MORE-RECORDS                VALUE "N".
+
+       01  WS-VALID-OPERATORS          PIC X(8) VALUE "+-*/%^".
+       01  WS-OPERATOR-VALID-SW        PIC X VALUE "N".
+           88  OPERATOR-VALID                 VALUE "Y".
+
+       01  WS-RESULT     PIC S9(9)V99 SIGN LEADING SEPARATE CHARACTER
+                           VALUE ZEROS.
+       01  WS-QUOTIENT   PIC S9(9) SIGN LEADING SEPARATE CHARACTER
+                           VALUE ZEROS.
+       01  WS-REJECT-REASON            PIC X(40) VALUE SPACES.
+       01  WS-RECORD-COUNT             PIC 9(6) VALUE ZERO.
+       01  WS-REJECT-COUNT             PIC 9(6) VALUE ZERO.
+
+       01  WS-REPORT-TITLE.
+           05  FILLER            PIC X(26) VALUE
+               "CALCULATOR BATCH REPORT".
+
+       01  WS-COLUMN-HEADINGS.
+           05  FILLER                 PIC X(14) VALUE "NUM1".
+           05  FILLER                 PIC X(4)  VALUE "OP".
+           05  FILLER                 PIC X(14) VALUE "NUM2".
+           05  FILLER                 PIC X(14) VALUE "RESULT".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-NUM1              PIC -(5)9.99.
+           05  FILLER                 PIC X(4)  VALUE SPACES.
+           05  WS-D-OPERATOR          PIC X.
+           05  FILLER                 PIC X(4)  VALUE SPACES.
+           05  WS-D-NUM2              PIC -(5)9.99.
+           05  FILLER                 PIC X(4)  VALUE SPACES.
+           05  WS-D-RESULT            PIC -(9)9.99.
+
+       01  WS-REJECT-LINE.
+           05  FILLER                 PIC X(9)  VALUE "REJECTED ".
+           05  WS-R-NUM1              PIC -(5)9.99.
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  WS-R-OPERATOR          PIC X.
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  WS-R-NUM2              PIC -(5)9.99.
+           05  FILLER                 PIC X(3)  VALUE " - ".
+           05  WS-R-REASON            PIC X(40).
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                 PIC X(22) VALUE
+               "TRANSACTIONS PROCESSED".
+           05  WS-T-PROCESSED         PIC Z(5)9.
+           05  FILLER                 PIC X(4)  VALUE SPACES.
+           05  FILLER                 PIC X(9)  VALUE "REJECTED ".
+           05  WS-T-REJECTED          PIC Z(5)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT CALC-TRANS-FILE.
+           IF WS-TRANS-STATUS NOT = "00"
+              DISPLAY "Unable to open calculator transaction file, "
+                 "status " WS-TRANS-STATUS
+           ELSE
+              OPEN OUTPUT CALC-REPORT-FILE
+              PERFORM 1000-PRINT-HEADINGS
+              PERFORM 2000-PROCESS-TRANSACTIONS
+              PERFORM 3000-PRINT-TOTAL
+              CLOSE CALC-TRANS-FILE
+              CLOSE CALC-REPORT-FILE
+           END-IF.
+           STOP RUN.
+
+       1000-PRINT-HEADINGS.
+           MOVE WS-REPORT-TITLE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-COLUMN-HEADINGS TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       2000-PROCESS-TRANSACTIONS.
+           PERFORM UNTIL NO-MORE-RECORDS
+              READ CALC-TRANS-FILE
+                 AT END
+                    MOVE "N" TO WS-MORE-RECORDS-SW
+                 NOT AT END
+                    PERFORM 2100-CALCULATE-AND-PRINT
+              END-READ
+           END-PERFORM.
+
+       2100-CALCULATE-AND-PRINT.
+           MOVE SPACES TO WS-REJECT-REASON.
+           CALL "OPVALID" USING CT-OPERATOR WS-VALID-OPERATORS
+              WS-OPERATOR-VALID-SW.
+           IF NOT OPERATOR-VALID
+              MOVE "INVALID OPERATOR" TO WS-REJECT-REASON
+           ELSE IF (CT-OPERATOR = "/" OR CT-OPERATOR = "%")
+                 AND CT-NUM2 = 0
+              MOVE "DIVISION BY ZERO" TO WS-REJECT-REASON
+           END-IF.
+
+           IF WS-REJECT-REASON NOT = SPACES
+              PERFORM 2200-WRITE-REJECT
+           ELSE
+              PERFORM 2150-CALCULATE
+              ADD 1 TO WS-RECORD-COUNT
+              MOVE CT-NUM1     TO WS-D-NUM1
+              MOVE CT-OPERATOR TO WS-D-OPERATOR
+              MOVE CT-NUM2     TO WS-D-NUM2
+              MOVE WS-RESULT   TO WS-D-RESULT
+              MOVE WS-DETAIL-LINE TO REPORT-LINE
+              WRITE REPORT-LINE
+           END-IF.
+
+       2150-CALCULATE.
+           IF CT-OPERATOR = "+"
+              ADD CT-NUM1 TO CT-NUM2 GIVING WS-RESULT
+           END-IF
+           IF CT-OPERATOR = "-"
+              SUBTRACT CT-NUM2 FROM CT-NUM1 GIVING WS-RESULT
+           END-IF
+           IF CT-OPERATOR = "*"
+              MULTIPLY CT-NUM1 BY CT-NUM2 GIVING WS-RESULT ROUNDED
+           END-IF
+           IF CT-OPERATOR = "/"
+              DIVIDE CT-NUM1 BY CT-NUM2 GIVING WS-RESULT ROUNDED
+           END-IF
+           IF CT-OPERATOR = "%"
+              DIVIDE CT-NUM1 BY CT-NUM2 GIVING WS-QUOTIENT
+                 REMAINDER WS-RESULT
+           END-IF
+           IF CT-OPERATOR = "^"
+              COMPUTE WS-RESULT = CT-NUM1 ** CT-NUM2
+           END-IF.
+
+       2200-WRITE-REJECT.
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE CT-NUM1     TO WS-R-NUM1.
+           MOVE CT-OPERATOR TO WS-R-OPERATOR.
+           MOVE CT-NUM2     TO WS-R-NUM2.
+           MOVE WS-REJECT-REASON TO WS-R-REASON.
+           MOVE WS-REJECT-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       3000-PRINT-TOTAL.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-RECORD-COUNT  TO WS-T-PROCESSED.
+           MOVE WS-REJECT-COUNT  TO WS-T-REJECTED.
+           MOVE WS-TOTAL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
