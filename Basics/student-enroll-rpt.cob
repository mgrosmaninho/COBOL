@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. STUDENT-ENROLL-RPT.
+        AUTHOR. Manuel Gomes Rosmaninho
+        DATE-WRITTEN. 08/08/26.
+        DATE-COMPILED. 08/08/26.
+
+      *********************************************************
+      * DESCRIPTION: BATCH PROGRAM TO COUNT HOW MANY STUDENTS ON
+      * THE STUDENT MASTER FILE ARE ENROLLED ON EACH COURSE CODE.
+      *********************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUDMAST.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS SM-STUDENT-ID
+              ALTERNATE RECORD KEY IS SM-COURSE-CODE
+                 WITH DUPLICATES
+              FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT ENROLL-REPORT-FILE ASSIGN TO "ENROLL.PRT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER-FILE.
+       01  STUDENT-MASTER-RECORD.
+           05  SM-STUDENT-ID        PIC 9(6).
+           05  SM-STUDENT-FULLNAME.
+               10  SM-FORENAME      PIC X(10).
+               10  SM-SURNAME       PIC X(10).
+           05  SM-GENDER            PIC X.
+           05  SM-COURSE-CODE       PIC X(4).
+           05  SM-DATE-OF-BIRTH     PIC 9(8).
+           05  SM-NATIONAL-ID       PIC 9(9).
+
+       FD  ENROLL-REPORT-FILE.
+       01  REPORT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY CRSETAB.
+
+       01  WS-MASTER-STATUS          PIC XX VALUE SPACES.
+       01  WS-REPORT-STATUS          PIC XX VALUE SPACES.
+       01  WS-MORE-RECORDS-SW        PIC X VALUE "Y".
+           88  NO-MORE-RECORDS              VALUE "N".
+
+       01  COURSE-COUNTS.
+           05  COURSE-COUNT          PIC 9(5) OCCURS 10 TIMES
+                                      VALUE ZERO.
+
+       01  WS-TOTAL-STUDENTS         PIC 9(6) VALUE ZERO.
+
+       01  WS-REPORT-TITLE.
+           05  FILLER           PIC X(30) VALUE
+               "COURSE ENROLLMENT COUNT REPORT".
+
+       01  WS-COLUMN-HEADINGS.
+           05  FILLER                PIC X(10) VALUE "COURSE".
+           05  FILLER                PIC X(10) VALUE "ENROLLED".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-COURSE-CODE      PIC X(10).
+           05  WS-D-COUNT            PIC ZZZZ9.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                PIC X(10) VALUE "TOTAL".
+           05  WS-T-COUNT            PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-COUNT-ENROLLMENTS.
+           PERFORM 2000-PRINT-REPORT.
+           STOP RUN.
+
+       1000-COUNT-ENROLLMENTS.
+           OPEN INPUT STUDENT-MASTER-FILE.
+           IF WS-MASTER-STATUS NOT = "00"
+              DISPLAY "Unable to open student master, status "
+                 WS-MASTER-STATUS
+           ELSE
+              PERFORM UNTIL NO-MORE-RECORDS
+                 READ STUDENT-MASTER-FILE NEXT RECORD
+                    AT END
+                       MOVE "N" TO WS-MORE-RECORDS-SW
+                    NOT AT END
+                       PERFORM 1100-TALLY-COURSE
+                 END-READ
+              END-PERFORM
+              CLOSE STUDENT-MASTER-FILE
+           END-IF.
+
+       1100-TALLY-COURSE.
+           SET COURSE-IDX TO 1.
+           SEARCH COURSE-TABLE-ENTRY
+              AT END
+                 DISPLAY "Course " SM-COURSE-CODE
+                    " on student " SM-STUDENT-ID
+                    " is not in the course table - not counted."
+              WHEN COURSE-TABLE-ENTRY (COURSE-IDX) = SM-COURSE-CODE
+                 ADD 1 TO COURSE-COUNT (COURSE-IDX)
+                 ADD 1 TO WS-TOTAL-STUDENTS
+           END-SEARCH.
+
+       2000-PRINT-REPORT.
+           OPEN OUTPUT ENROLL-REPORT-FILE.
+           MOVE WS-REPORT-TITLE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-COLUMN-HEADINGS TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM VARYING COURSE-IDX FROM 1 BY 1
+                 UNTIL COURSE-IDX > 10
+              MOVE COURSE-TABLE-ENTRY (COURSE-IDX) TO WS-D-COURSE-CODE
+              MOVE COURSE-COUNT (COURSE-IDX) TO WS-D-COUNT
+              MOVE WS-DETAIL-LINE TO REPORT-LINE
+              WRITE REPORT-LINE
+           END-PERFORM.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-TOTAL-STUDENTS TO WS-T-COUNT.
+           MOVE WS-TOTAL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           CLOSE ENROLL-REPORT-FILE.
