@@ -0,0 +1,215 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST-BATCH.
+       AUTHOR. Manuel Gomes Rosmaninho.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+      ****************************************************************
+      * DESCRIPTION: BATCH PROGRAM TO CALCULATE SIMPLE INTEREST FOR A
+      * WHOLE FILE OF LOAN TRANSACTIONS, ONE PRINCIPAL/TIME-LENGTH/
+      * INTEREST-RATE TRIPLE PER RECORD, PRINTING ONE RESULT LINE PER
+      * RECORD PLUS A SUMMARY TOTAL AT THE END OF THE RUN.
+      *---------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 08/08/26 - INTEREST-RATE AND THE RESULT FIELDS NOW CARRY TWO
+      *            DECIMAL PLACES TO MATCH THE INTERACTIVE PROGRAM.
+      * 08/08/26 - EACH RECORD'S INTEREST IS NOW CALCULATED BY THE
+      *            SHARED INTCALC ROUTINE INSTEAD OF BEING COMPUTED
+      *            INLINE, SO IT STAYS IN STEP WITH THE INTERACTIVE
+      *            PROGRAM.
+      * 08/08/26 - RECORDS THAT FAIL THE LOAN LIMIT CHECK ARE NOW
+      *            WRITTEN TO AN EXCEPTION FILE WITH THE REASON
+      *            INSTEAD OF STOPPING THE WHOLE BATCH.
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-TRANS-FILE ASSIGN TO "LOANTRAN.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT INTEREST-REPORT-FILE ASSIGN TO "INTBATCH.PRT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT LOAN-LIMIT-FILE ASSIGN TO "LOANLIM.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-LIMIT-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "LOANEXCP.LOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-EXCEPTION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-TRANS-FILE.
+       01  LOAN-TRANS-RECORD.
+           05  LT-PRINCIPAL          PIC 9(5).
+           05  LT-TIME-LENGTH        PIC 9(2).
+           05  LT-INTEREST-RATE      PIC 9(3)V99.
+
+       FD  INTEREST-REPORT-FILE.
+       01  REPORT-LINE               PIC X(80).
+
+       FD  LOAN-LIMIT-FILE.
+       COPY LOANLIM.
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANS-STATUS           PIC XX VALUE SPACES.
+       01  WS-REPORT-STATUS          PIC XX VALUE SPACES.
+       01  WS-LIMIT-STATUS           PIC XX VALUE SPACES.
+       01  WS-EXCEPTION-STATUS       PIC XX VALUE SPACES.
+       01  WS-MORE-RECORDS-SW        PIC X VALUE "Y".
+           88  NO-MORE-RECORDS              VALUE "N".
+
+       01  WS-MAX-PRINCIPAL          PIC 9(5) VALUE 99999.
+       01  WS-MAX-TIME-LENGTH        PIC 9(2) VALUE 40.
+       01  WS-MAX-INTEREST-RATE      PIC 9(3)V99 VALUE 25.00.
+       01  WS-REJECT-REASON          PIC X(40) VALUE SPACES.
+       01  WS-EXCEPTION-COUNT        PIC 9(6) VALUE ZERO.
+
+       01  WS-RESULT                 PIC 9(6)V99 VALUE ZERO.
+       01  WS-TOTAL-RESULT           PIC 9(8)V99 VALUE ZERO.
+       01  WS-RECORD-COUNT           PIC 9(6) VALUE ZERO.
+       01  WS-CALC-MODE              PIC X VALUE "S".
+
+       01  WS-REPORT-TITLE.
+           05  FILLER           PIC X(26) VALUE
+               "LOAN INTEREST BATCH REPORT".
+
+       01  WS-COLUMN-HEADINGS.
+           05  FILLER                PIC X(12) VALUE "PRINCIPAL".
+           05  FILLER                PIC X(8)  VALUE "YEARS".
+           05  FILLER                PIC X(8)  VALUE "RATE".
+           05  FILLER                PIC X(12) VALUE "INTEREST".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-PRINCIPAL        PIC Z(4)9.
+           05  FILLER                PIC X(7)  VALUE SPACES.
+           05  WS-D-TIME-LENGTH      PIC Z9.
+           05  FILLER                PIC X(6)  VALUE SPACES.
+           05  WS-D-INTEREST-RATE    PIC ZZ9.99.
+           05  FILLER                PIC X(3)  VALUE SPACES.
+           05  WS-D-RESULT           PIC Z(5)9.99.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                PIC X(28) VALUE
+               "TOTAL INTEREST FOR THE BATCH".
+           05  WS-T-RESULT           PIC Z(7)9.99.
+
+       01  WS-EXCEPTION-DETAIL.
+           05  FILLER                PIC X(9)  VALUE "REJECTED ".
+           05  WS-E-PRINCIPAL        PIC Z(4)9.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-E-TIME-LENGTH      PIC Z9.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-E-INTEREST-RATE    PIC ZZ9.99.
+           05  FILLER                PIC X(3)  VALUE " - ".
+           05  WS-E-REASON           PIC X(40).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT LOAN-TRANS-FILE.
+           IF WS-TRANS-STATUS NOT = "00"
+              DISPLAY "Unable to open loan transaction file, status "
+                 WS-TRANS-STATUS
+           ELSE
+              PERFORM 0050-LOAD-VALIDATION-LIMITS
+              OPEN OUTPUT INTEREST-REPORT-FILE
+              OPEN OUTPUT EXCEPTION-FILE
+              PERFORM 1000-PRINT-HEADINGS
+              PERFORM 2000-PROCESS-TRANSACTIONS
+              PERFORM 3000-PRINT-TOTAL
+              CLOSE LOAN-TRANS-FILE
+              CLOSE INTEREST-REPORT-FILE
+              CLOSE EXCEPTION-FILE
+           END-IF.
+           STOP RUN.
+
+       0050-LOAD-VALIDATION-LIMITS.
+           *> Read the same parameter card the interactive program
+           *> uses so a batch run rejects exactly what an operator
+           *> run would reject.
+           OPEN INPUT LOAN-LIMIT-FILE.
+           IF WS-LIMIT-STATUS = "00"
+              READ LOAN-LIMIT-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE LIM-MAX-PRINCIPAL     TO WS-MAX-PRINCIPAL
+                    MOVE LIM-MAX-TIME-LENGTH   TO WS-MAX-TIME-LENGTH
+                    MOVE LIM-MAX-INTEREST-RATE TO WS-MAX-INTEREST-RATE
+              END-READ
+              CLOSE LOAN-LIMIT-FILE
+           END-IF.
+
+       1000-PRINT-HEADINGS.
+           MOVE WS-REPORT-TITLE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-COLUMN-HEADINGS TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       2000-PROCESS-TRANSACTIONS.
+           PERFORM UNTIL NO-MORE-RECORDS
+              READ LOAN-TRANS-FILE
+                 AT END
+                    MOVE "N" TO WS-MORE-RECORDS-SW
+                 NOT AT END
+                    PERFORM 2100-CALCULATE-AND-PRINT
+              END-READ
+           END-PERFORM.
+
+       2100-CALCULATE-AND-PRINT.
+           MOVE SPACES TO WS-REJECT-REASON.
+           PERFORM 2150-VALIDATE-TRANSACTION.
+           IF WS-REJECT-REASON NOT = SPACES
+              PERFORM 2200-WRITE-EXCEPTION
+           ELSE
+              CALL "INTCALC" USING LT-PRINCIPAL LT-TIME-LENGTH
+                 LT-INTEREST-RATE WS-CALC-MODE WS-RESULT
+              ADD WS-RESULT TO WS-TOTAL-RESULT
+              ADD 1 TO WS-RECORD-COUNT
+              MOVE LT-PRINCIPAL     TO WS-D-PRINCIPAL
+              MOVE LT-TIME-LENGTH   TO WS-D-TIME-LENGTH
+              MOVE LT-INTEREST-RATE TO WS-D-INTEREST-RATE
+              MOVE WS-RESULT        TO WS-D-RESULT
+              MOVE WS-DETAIL-LINE   TO REPORT-LINE
+              WRITE REPORT-LINE
+           END-IF.
+
+       2150-VALIDATE-TRANSACTION.
+           *> Rejects go to the exception file with a reason instead
+           *> of stopping the batch on the first bad record.
+           IF LT-PRINCIPAL > WS-MAX-PRINCIPAL
+              MOVE "PRINCIPAL EXCEEDS THE CONFIGURED LIMIT"
+                 TO WS-REJECT-REASON
+           ELSE IF LT-TIME-LENGTH > WS-MAX-TIME-LENGTH
+              MOVE "TIME LENGTH EXCEEDS THE CONFIGURED LIMIT"
+                 TO WS-REJECT-REASON
+           ELSE IF LT-INTEREST-RATE > WS-MAX-INTEREST-RATE
+              MOVE "INTEREST RATE EXCEEDS THE CONFIGURED LIMIT"
+                 TO WS-REJECT-REASON
+           END-IF.
+
+       2200-WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           MOVE LT-PRINCIPAL     TO WS-E-PRINCIPAL.
+           MOVE LT-TIME-LENGTH   TO WS-E-TIME-LENGTH.
+           MOVE LT-INTEREST-RATE TO WS-E-INTEREST-RATE.
+           MOVE WS-REJECT-REASON TO WS-E-REASON.
+           MOVE WS-EXCEPTION-DETAIL TO EXCEPTION-LINE.
+           WRITE EXCEPTION-LINE.
+
+       3000-PRINT-TOTAL.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-TOTAL-RESULT TO WS-T-RESULT.
+           MOVE WS-TOTAL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
