@@ -0,0 +1,15 @@
+      ****************************************************************
+      * STUDWS - WORKING-STORAGE LAYOUT FOR A STUDENT RECORD.
+      * SHARED BY THE STUDENT MAINTENANCE PROGRAM AND THE STUDENT
+      * REPORTING PROGRAMS SO THE FIELD LAYOUT ONLY HAS TO CHANGE
+      * IN ONE PLACE.
+      ****************************************************************
+       01 STUDENT-DETAILS.
+          05 STUDENT-ID        PIC 9(6).
+          05 STUDENT-FULLNAME.
+             10 FORENAME       PIC X(10).
+             10 SURNAME        PIC X(10).
+          05 GENDER            PIC X.
+          05 COURSE-CODE       PIC X(4).
+          05 DATE-OF-BIRTH     PIC 9(8).
+          05 NATIONAL-ID       PIC 9(9).
