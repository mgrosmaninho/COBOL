@@ -5,43 +5,341 @@
         DATE-COMPILED. 26/06/24. *> Date the program was compiled.
 
       *********************************************************
-      * DESCRIPTION: PROGRAM TO INPUT STUDENT DETAILS AND DISPLAY THEM.
+      * DESCRIPTION: PROGRAM TO MAINTAIN THE STUDENT MASTER FILE,
+      * KEYED ON STUDENT-ID, VIA ADD/CHANGE/DELETE TRANSACTIONS.
       * DETAILS INCLUDE: ID, FORENAME, SURNAME, GENDER, COURSE.
+      *---------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 08/08/26 - STUDENT-DETAILS IS NOW WRITTEN TO AN INDEXED
+      *            STUDENT MASTER FILE INSTEAD OF JUST BEING
+      *            DISPLAYED BACK.
+      * 08/08/26 - STUDENT-ID IS NOW VALIDATED BEFORE IT IS ACCEPTED.
+      * 08/08/26 - COURSE-CODE IS NOW VALIDATED AGAINST THE COURSE
+      *            TABLE BEFORE IT IS ACCEPTED.
+      * 08/08/26 - DATE-OF-BIRTH IS NOW CAPTURED AND THE STUDENT'S
+      *            AGE IS COMPUTED AND DISPLAYED AT ENTRY TIME.
+      * 08/08/26 - ADDED A TRANSACTION CODE SO A STUDENT MASTER
+      *            RECORD CAN BE ADDED, CHANGED OR DELETED INSTEAD
+      *            OF ONLY EVER BEING ADDED.
+      * 08/08/26 - AN ADD TRANSACTION NOW WARNS INSTEAD OF FAILING
+      *            SILENTLY WHEN THE STUDENT-ID ALREADY EXISTS.
+      * 08/08/26 - ADDED A NATIONAL-ID FIELD, CHECKED AGAINST ITS
+      *            CHECK DIGIT BEFORE THE RECORD IS ACCEPTED, FOR
+      *            THE FINANCIAL-AID REPORTING WE FILE.
+      * 08/08/26 - EVERY ADD/CHANGE/DELETE NOW WRITES A DATED AUDIT
+      *            RECORD SHOWING THE OPERATOR AND BEFORE/AFTER
+      *            VALUES.
+      * 08/08/26 - FORENAME AND SURNAME ARE NOW RUN THROUGH THE
+      *            SHARED TEXTSAN ROUTINE SO A NAME THAT FILLS ITS
+      *            10 CHARACTERS IS FLAGGED AS POSSIBLY TRUNCATED,
+      *            THE SAME CHECK STRING-INPUT ALREADY USES.
       *********************************************************
 
        ENVIRONMENT DIVISION. *> Section for the program’s environment.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUDMAST.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS SM-STUDENT-ID
+              ALTERNATE RECORD KEY IS SM-COURSE-CODE
+                 WITH DUPLICATES
+              FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "STUDAUDT.LOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION. *> Section for the program’s data.
+       FILE SECTION.
+       FD  STUDENT-MASTER-FILE.
+       01  STUDENT-MASTER-RECORD.
+           05  SM-STUDENT-ID        PIC 9(6).
+           05  SM-STUDENT-FULLNAME.
+               10  SM-FORENAME      PIC X(10).
+               10  SM-SURNAME       PIC X(10).
+           05  SM-GENDER            PIC X.
+           05  SM-COURSE-CODE       PIC X(4).
+           05  SM-DATE-OF-BIRTH     PIC 9(8).
+           05  SM-NATIONAL-ID       PIC 9(9).
+
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
        WORKING-STORAGE SECTION. *> Section for the program’s working storage.
        *> Declare the STUDENT-DETAILS structure to hold all student information.
-       01 STUDENT-DETAILS.
-          *> Define the student ID as a 6-digit number.
-          05 STUDENT-ID        PIC 9(6).
-          *> Define the student's full name (forename and surname).
-          05 STUDENT-FULLNAME.
-             10 FORENAME       PIC X(10). *> Forename with up to 10 characters.
-             10 SURNAME        PIC X(10). *> Surname with up to 10 characters.
-          *> Define the student's gender (1 character).
-          05 GENDER            PIC X. *> Single character for gender.
-          *> Define the course code as a 4-character alphanumeric string.
-          05 COURSE-CODE       PIC X(4). *> Course code with up to 4 characters.
-       
+       COPY STUDWS.
+       COPY CRSETAB.
+
+       01  WS-DOB-YEAR               PIC 9999.
+       01  WS-DOB-MONTH              PIC 99.
+       01  WS-DOB-DAY                PIC 99.
+
+       01  WS-FILE-STATUS           PIC XX VALUE SPACES.
+       01  WS-AUDIT-STATUS          PIC XX VALUE SPACES.
+       01  WS-OPERATOR-ID           PIC X(8) VALUE SPACES.
+
+       01  WS-BEFORE-DETAILS.
+           05  WS-B-FORENAME         PIC X(10).
+           05  WS-B-SURNAME          PIC X(10).
+           05  WS-B-GENDER           PIC X.
+           05  WS-B-COURSE-CODE      PIC X(4).
+           05  WS-B-DATE-OF-BIRTH    PIC 9(8).
+           05  WS-B-NATIONAL-ID      PIC 9(9).
+       01  WS-VALID-ID-SW           PIC X VALUE "N".
+           88 VALID-STUDENT-ID             VALUE "Y".
+       01  WS-VALID-COURSE-SW       PIC X VALUE "N".
+           88 VALID-COURSE-CODE            VALUE "Y".
+       01  WS-VALID-DOB-SW          PIC X VALUE "N".
+           88 VALID-DATE-OF-BIRTH          VALUE "Y".
+       01  WS-VALID-NATID-SW        PIC X VALUE "N".
+           88 VALID-NATIONAL-ID             VALUE "Y".
+
+       01  WS-NATID-DIGITS.
+           05  WS-NATID-DIGIT  PIC 9 OCCURS 9 TIMES.
+       01  WS-NATID-IDX              PIC 9.
+       01  WS-NATID-WEIGHT           PIC 9.
+       01  WS-NATID-SUM              PIC 9(3).
+       01  WS-NATID-REMAINDER        PIC 9(3).
+       01  WS-NATID-CHECK-DIGIT      PIC 9.
+
+       01  WS-TRANS-CODE            PIC X VALUE SPACE.
+           88 TRANS-ADD                    VALUE "A".
+           88 TRANS-CHANGE                 VALUE "C".
+           88 TRANS-DELETE                 VALUE "D".
+           88 TRANS-CODE-VALID             VALUES "A" "C" "D".
+
+       01  CURRENT-DATE-FIELDS.
+           05  CURRENT-YEAR          PIC 9999.
+           05  CURRENT-MONTH         PIC 99.
+           05  CURRENT-DAY           PIC 99.
+
+       01  WS-STUDENT-AGE            PIC 999.
+
+       01  WS-NAME-CASE-OPTION       PIC X VALUE "N".
+       01  WS-NAME-TRUNC-SW          PIC X VALUE "N".
+           88 NAME-TRUNCATED                VALUE "Y".
+       01  WS-NAME-LEN               PIC 99 VALUE 10.
+
        PROCEDURE DIVISION. *> Section for the program’s procedure.
-           *> Display a prompt and accept the student ID input.
-           DISPLAY "Input student id: " WITH NO ADVANCING.
-           ACCEPT STUDENT-ID.
+       0000-MAIN.
+           DISPLAY "Enter operator id: " WITH NO ADVANCING.
+           ACCEPT WS-OPERATOR-ID.
+           PERFORM 0100-GET-TRANSACTION-CODE.
+           OPEN I-O STUDENT-MASTER-FILE.
+           IF WS-FILE-STATUS = "35"
+              CLOSE STUDENT-MASTER-FILE
+              OPEN OUTPUT STUDENT-MASTER-FILE
+              CLOSE STUDENT-MASTER-FILE
+              OPEN I-O STUDENT-MASTER-FILE
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35"
+              OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           EVALUATE TRUE
+              WHEN TRANS-ADD
+                 PERFORM 1000-ADD-STUDENT-RECORD
+              WHEN TRANS-CHANGE
+                 PERFORM 4000-CHANGE-STUDENT-RECORD
+              WHEN TRANS-DELETE
+                 PERFORM 5000-DELETE-STUDENT-RECORD
+           END-EVALUATE.
+           CLOSE STUDENT-MASTER-FILE.
+           CLOSE AUDIT-FILE.
+           STOP RUN. *> End the program execution.
+
+       0100-GET-TRANSACTION-CODE.
+           MOVE SPACE TO WS-TRANS-CODE.
+           PERFORM UNTIL TRANS-CODE-VALID
+              DISPLAY "Transaction (A)dd, (C)hange, (D)elete: "
+                 WITH NO ADVANCING
+              ACCEPT WS-TRANS-CODE
+              IF NOT TRANS-CODE-VALID
+                 DISPLAY "Invalid transaction code - enter A, C or D."
+              END-IF
+           END-PERFORM.
+
+       1000-ADD-STUDENT-RECORD.
+           PERFORM 1150-GET-NEW-STUDENT-ID.
            *> Display a prompt and accept the student's forename.
            DISPLAY "Input student forename: " WITH NO ADVANCING.
            ACCEPT FORENAME.
            *> Display a prompt and accept the student's surname.
            DISPLAY "Input student surname: " WITH NO ADVANCING.
            ACCEPT SURNAME.
+           PERFORM 1450-SANITIZE-NAMES.
            *> Display a prompt and accept the student's gender.
            DISPLAY "Input student gender: " WITH NO ADVANCING.
            ACCEPT GENDER.
-           *> Display a prompt and accept the student's course code.
-           DISPLAY "Input student couse: " WITH NO ADVANCING.
-           ACCEPT COURSE-CODE.
+           PERFORM 1200-GET-COURSE-CODE.
+           PERFORM 1300-GET-DATE-OF-BIRTH.
+           PERFORM 1400-GET-NATIONAL-ID.
+           PERFORM 2000-STORE-STUDENT-RECORD.
+           PERFORM 3000-DISPLAY-STUDENT-DETAILS.
+
+       1200-GET-COURSE-CODE.
+           *> Keep prompting until a course code that exists in the
+           *> course table is entered. This is the check the
+           *> registrar's office used to do by hand every term.
+           MOVE "N" TO WS-VALID-COURSE-SW.
+           PERFORM UNTIL VALID-COURSE-CODE
+              DISPLAY "Input student couse: " WITH NO ADVANCING
+              ACCEPT COURSE-CODE
+              SET COURSE-IDX TO 1
+              SEARCH COURSE-TABLE-ENTRY
+                 AT END
+                    DISPLAY
+                       "Invalid course code - " COURSE-CODE
+                       " does not exist."
+                 WHEN COURSE-TABLE-ENTRY (COURSE-IDX) = COURSE-CODE
+                    MOVE "Y" TO WS-VALID-COURSE-SW
+              END-SEARCH
+           END-PERFORM.
+
+       1300-GET-DATE-OF-BIRTH.
+           *> Accept the date of birth as YYYYMMDD and compute the
+           *> student's age from it, the same way CURRENT-YEAR /
+           *> CURRENT-MONTH / CURRENT-DAY are pulled from the
+           *> system date elsewhere in the shop.
+           MOVE "N" TO WS-VALID-DOB-SW.
+           PERFORM UNTIL VALID-DATE-OF-BIRTH
+              DISPLAY "Input student date of birth (YYYYMMDD): "
+                 WITH NO ADVANCING
+              ACCEPT DATE-OF-BIRTH
+              IF DATE-OF-BIRTH NUMERIC AND DATE-OF-BIRTH NOT = ZEROS
+                 MOVE "Y" TO WS-VALID-DOB-SW
+              ELSE
+                 DISPLAY "Invalid date of birth - use YYYYMMDD."
+              END-IF
+           END-PERFORM.
+           PERFORM 1310-COMPUTE-AGE.
+
+       1310-COMPUTE-AGE.
+           ACCEPT CURRENT-DATE-FIELDS FROM DATE YYYYMMDD.
+           COMPUTE WS-DOB-YEAR  = DATE-OF-BIRTH / 10000.
+           COMPUTE WS-DOB-MONTH = FUNCTION MOD(DATE-OF-BIRTH / 100, 100).
+           COMPUTE WS-DOB-DAY   = FUNCTION MOD(DATE-OF-BIRTH, 100).
+           COMPUTE WS-STUDENT-AGE = CURRENT-YEAR - WS-DOB-YEAR.
+           IF CURRENT-MONTH < WS-DOB-MONTH
+              OR (CURRENT-MONTH = WS-DOB-MONTH AND
+                  CURRENT-DAY < WS-DOB-DAY)
+              SUBTRACT 1 FROM WS-STUDENT-AGE
+           END-IF.
+
+       1400-GET-NATIONAL-ID.
+           *> Accept the 9-digit national id (8 digits plus a check
+           *> digit) and reject it unless the check digit actually
+           *> matches, the same way a bank or tax authority would.
+           MOVE "N" TO WS-VALID-NATID-SW.
+           PERFORM UNTIL VALID-NATIONAL-ID
+              DISPLAY "Input student national id (9 digits): "
+                 WITH NO ADVANCING
+              ACCEPT NATIONAL-ID
+              IF NATIONAL-ID NUMERIC AND NATIONAL-ID NOT = ZEROS
+                 PERFORM 1410-VALIDATE-NATID-CHECK-DIGIT
+              ELSE
+                 DISPLAY "Invalid national id - enter 9 digits."
+              END-IF
+           END-PERFORM.
+
+       1410-VALIDATE-NATID-CHECK-DIGIT.
+           MOVE NATIONAL-ID TO WS-NATID-DIGITS.
+           MOVE ZERO TO WS-NATID-SUM.
+           PERFORM VARYING WS-NATID-IDX FROM 1 BY 1
+                 UNTIL WS-NATID-IDX > 8
+              COMPUTE WS-NATID-WEIGHT = 10 - WS-NATID-IDX
+              COMPUTE WS-NATID-SUM =
+                 WS-NATID-SUM +
+                 (WS-NATID-DIGIT (WS-NATID-IDX) * WS-NATID-WEIGHT)
+           END-PERFORM.
+           COMPUTE WS-NATID-REMAINDER = FUNCTION MOD(WS-NATID-SUM, 11).
+           IF WS-NATID-REMAINDER < 2
+              MOVE ZERO TO WS-NATID-CHECK-DIGIT
+           ELSE
+              COMPUTE WS-NATID-CHECK-DIGIT = 11 - WS-NATID-REMAINDER
+           END-IF.
+           IF WS-NATID-CHECK-DIGIT = WS-NATID-DIGIT (9)
+              MOVE "Y" TO WS-VALID-NATID-SW
+           ELSE
+              DISPLAY "Invalid national id - check digit does not"
+                 " match."
+           END-IF.
+
+       1450-SANITIZE-NAMES.
+           *> Run both name fields through the shared routine so a
+           *> forename or surname that fills its 10 characters is
+           *> flagged the same way STRING-INPUT flags its own field.
+           CALL "TEXTSAN" USING FORENAME WS-NAME-LEN WS-NAME-CASE-OPTION
+              WS-NAME-TRUNC-SW.
+           IF NAME-TRUNCATED
+              DISPLAY "Warning: forename may have been truncated to"
+                 " 10 characters."
+           END-IF.
+           CALL "TEXTSAN" USING SURNAME WS-NAME-LEN WS-NAME-CASE-OPTION
+              WS-NAME-TRUNC-SW.
+           IF NAME-TRUNCATED
+              DISPLAY "Warning: surname may have been truncated to"
+                 " 10 characters."
+           END-IF.
+
+       1100-GET-STUDENT-ID.
+           *> Keep prompting until a properly formed, non-zero
+           *> student id is entered. A blank or all-zero id is the
+           *> most common keying mistake and must not be filed.
+           MOVE "N" TO WS-VALID-ID-SW.
+           PERFORM UNTIL VALID-STUDENT-ID
+              DISPLAY "Input student id: " WITH NO ADVANCING
+              ACCEPT STUDENT-ID
+              IF STUDENT-ID NUMERIC AND STUDENT-ID NOT = ZEROS
+                 MOVE "Y" TO WS-VALID-ID-SW
+              ELSE
+                 DISPLAY
+                    "Invalid student id - enter a 6-digit id"
+                    " greater than zero."
+              END-IF
+           END-PERFORM.
+
+       1150-GET-NEW-STUDENT-ID.
+           *> Keep asking for a student id, on top of the normal
+           *> format check, until one is found that is not already
+           *> on the master file - this is what used to silently
+           *> overwrite or duplicate a roster entry.
+           MOVE "N" TO WS-VALID-ID-SW.
+           PERFORM UNTIL VALID-STUDENT-ID
+              PERFORM 1100-GET-STUDENT-ID
+              MOVE STUDENT-ID TO SM-STUDENT-ID
+              READ STUDENT-MASTER-FILE
+                 INVALID KEY
+                    CONTINUE
+              END-READ
+              IF WS-FILE-STATUS = "00"
+                 DISPLAY "Student " STUDENT-ID
+                    " already exists - use a CHANGE transaction"
+                    " to update it."
+                 MOVE "N" TO WS-VALID-ID-SW
+              END-IF
+           END-PERFORM.
+
+       2000-STORE-STUDENT-RECORD.
+           MOVE STUDENT-ID   TO SM-STUDENT-ID.
+           MOVE FORENAME     TO SM-FORENAME.
+           MOVE SURNAME      TO SM-SURNAME.
+           MOVE GENDER       TO SM-GENDER.
+           MOVE COURSE-CODE  TO SM-COURSE-CODE.
+           MOVE DATE-OF-BIRTH TO SM-DATE-OF-BIRTH.
+           MOVE NATIONAL-ID  TO SM-NATIONAL-ID.
+           WRITE STUDENT-MASTER-RECORD.
+           IF WS-FILE-STATUS NOT = "00"
+              DISPLAY "Unable to save student record, status "
+                 WS-FILE-STATUS
+           ELSE
+              MOVE SPACES TO WS-BEFORE-DETAILS
+              MOVE ZERO TO WS-B-DATE-OF-BIRTH WS-B-NATIONAL-ID
+              PERFORM 9000-WRITE-AUDIT-RECORD
+           END-IF.
+
+       3000-DISPLAY-STUDENT-DETAILS.
            *> Display the entered student ID.
            DISPLAY "Student ID: " STUDENT-ID.
            *> Display the entered student's full name (forename and surname).
@@ -50,4 +348,108 @@
            DISPLAY "Student gender is: " GENDER.
            *> Display the entered student's course code.
            DISPLAY "Student course is: " COURSE-CODE.
-           STOP RUN. *> End the program execution.
\ No newline at end of file
+           *> Display the student's date of birth and computed age.
+           DISPLAY "Student date of birth is: " DATE-OF-BIRTH.
+           DISPLAY "Student age is: " WS-STUDENT-AGE.
+           *> Display the entered student's national id.
+           DISPLAY "Student national id is: " NATIONAL-ID.
+
+       4000-CHANGE-STUDENT-RECORD.
+           PERFORM 1100-GET-STUDENT-ID.
+           MOVE STUDENT-ID TO SM-STUDENT-ID.
+           READ STUDENT-MASTER-FILE
+              INVALID KEY
+                 DISPLAY "Student " STUDENT-ID
+                    " not found - nothing changed."
+           END-READ.
+           IF WS-FILE-STATUS = "00"
+              MOVE SM-FORENAME      TO FORENAME WS-B-FORENAME
+              MOVE SM-SURNAME       TO SURNAME WS-B-SURNAME
+              MOVE SM-GENDER        TO GENDER WS-B-GENDER
+              MOVE SM-COURSE-CODE   TO COURSE-CODE WS-B-COURSE-CODE
+              MOVE SM-DATE-OF-BIRTH TO DATE-OF-BIRTH
+                 WS-B-DATE-OF-BIRTH
+              MOVE SM-NATIONAL-ID   TO NATIONAL-ID WS-B-NATIONAL-ID
+              DISPLAY "Input student forename (" FORENAME "): "
+                 WITH NO ADVANCING
+              ACCEPT FORENAME
+              DISPLAY "Input student surname (" SURNAME "): "
+                 WITH NO ADVANCING
+              ACCEPT SURNAME
+              PERFORM 1450-SANITIZE-NAMES
+              DISPLAY "Input student gender (" GENDER "): "
+                 WITH NO ADVANCING
+              ACCEPT GENDER
+              PERFORM 1200-GET-COURSE-CODE
+              PERFORM 1300-GET-DATE-OF-BIRTH
+              PERFORM 1400-GET-NATIONAL-ID
+              MOVE FORENAME      TO SM-FORENAME
+              MOVE SURNAME       TO SM-SURNAME
+              MOVE GENDER        TO SM-GENDER
+              MOVE COURSE-CODE   TO SM-COURSE-CODE
+              MOVE DATE-OF-BIRTH TO SM-DATE-OF-BIRTH
+              MOVE NATIONAL-ID   TO SM-NATIONAL-ID
+              REWRITE STUDENT-MASTER-RECORD
+              IF WS-FILE-STATUS NOT = "00"
+                 DISPLAY "Unable to change student record, status "
+                    WS-FILE-STATUS
+              ELSE
+                 PERFORM 3000-DISPLAY-STUDENT-DETAILS
+                 PERFORM 9000-WRITE-AUDIT-RECORD
+              END-IF
+           END-IF.
+
+       5000-DELETE-STUDENT-RECORD.
+           PERFORM 1100-GET-STUDENT-ID.
+           MOVE STUDENT-ID TO SM-STUDENT-ID.
+           READ STUDENT-MASTER-FILE
+              INVALID KEY
+                 DISPLAY "Student " STUDENT-ID
+                    " not found - nothing deleted."
+           END-READ.
+           IF WS-FILE-STATUS = "00"
+              MOVE SM-FORENAME      TO WS-B-FORENAME
+              MOVE SM-SURNAME       TO WS-B-SURNAME
+              MOVE SM-GENDER        TO WS-B-GENDER
+              MOVE SM-COURSE-CODE   TO WS-B-COURSE-CODE
+              MOVE SM-DATE-OF-BIRTH TO WS-B-DATE-OF-BIRTH
+              MOVE SM-NATIONAL-ID   TO WS-B-NATIONAL-ID
+              DELETE STUDENT-MASTER-FILE
+              IF WS-FILE-STATUS NOT = "00"
+                 DISPLAY "Unable to delete student record, status "
+                    WS-FILE-STATUS
+              ELSE
+                 DISPLAY "Student " STUDENT-ID " deleted."
+                 MOVE SPACES TO FORENAME SURNAME GENDER COURSE-CODE
+                 MOVE ZERO TO DATE-OF-BIRTH NATIONAL-ID
+                 PERFORM 9000-WRITE-AUDIT-RECORD
+              END-IF
+           END-IF.
+
+       9000-WRITE-AUDIT-RECORD.
+           *> Write one audit record per add/change/delete, with the
+           *> operator, a timestamp and the before/after values, so
+           *> the registrar's office can always answer "who changed
+           *> this and when".
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUD-TIME FROM TIME.
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR.
+           MOVE WS-TRANS-CODE  TO AUD-TRANS-CODE.
+           MOVE STUDENT-ID     TO AUD-STUDENT-ID.
+           MOVE WS-B-FORENAME      TO AUD-B-FORENAME.
+           MOVE WS-B-SURNAME       TO AUD-B-SURNAME.
+           MOVE WS-B-GENDER        TO AUD-B-GENDER.
+           MOVE WS-B-COURSE-CODE   TO AUD-B-COURSE-CODE.
+           MOVE WS-B-DATE-OF-BIRTH TO AUD-B-DATE-OF-BIRTH.
+           MOVE WS-B-NATIONAL-ID   TO AUD-B-NATIONAL-ID.
+           MOVE FORENAME       TO AUD-A-FORENAME.
+           MOVE SURNAME        TO AUD-A-SURNAME.
+           MOVE GENDER         TO AUD-A-GENDER.
+           MOVE COURSE-CODE    TO AUD-A-COURSE-CODE.
+           MOVE DATE-OF-BIRTH  TO AUD-A-DATE-OF-BIRTH.
+           MOVE NATIONAL-ID    TO AUD-A-NATIONAL-ID.
+           WRITE AUDIT-RECORD.
+           IF WS-AUDIT-STATUS NOT = "00"
+              DISPLAY "Unable to write audit record, status "
+                 WS-AUDIT-STATUS
+           END-IF.
