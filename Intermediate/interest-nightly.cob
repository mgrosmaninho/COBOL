@@ -0,0 +1,319 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST-NIGHTLY.
+       AUTHOR. Manuel Gomes Rosmaninho.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+      ****************************************************************
+      * DESCRIPTION: NIGHTLY BATCH JOB THAT ACCRUES ONE YEAR'S WORTH
+      * OF INTEREST FOR EVERY ACCOUNT ON THE LOAN PORTFOLIO FILE,
+      * POSTING THE ACCRUED RESULT BACK TO THE ACCOUNT AUTOMATICALLY
+      * INSTEAD OF RELYING ON A LOAN OFFICER TO RUN IT BY HAND.
+      *-------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 08/08/26 - THE RUN NOW TIMES ITSELF AND PRINTS ITS OWN
+      *            ELAPSED RUNTIME ON THE REPORT.
+      * 08/08/26 - ADDED A JOB-RUN LOG (JOBLOG.DAT) SO A RUN THAT
+      *            DIES PARTWAY THROUGH CAN BE RESTARTED FROM THE
+      *            LAST ACCOUNT ID IT SUCCESSFULLY POSTED INSTEAD
+      *            OF REPROCESSING THE WHOLE PORTFOLIO.
+      * 08/08/26 - THE RUN NOW CHECKS WHETHER TODAY IS A WEEKEND OR A
+      *            COMPANY HOLIDAY AND, IF SO, SKIPS POSTING ACCRUAL
+      *            ENTIRELY AND LOGS A SKIPPED RUN INSTEAD, SINCE THE
+      *            BUSINESS IS CLOSED THOSE DAYS.
+      * 09/08/26 - A SKIPPED RECORD NO LONGER CLEARS A PENDING
+      *            RESTART CHECKPOINT LEFT BY AN EARLIER STARTED
+      *            RECORD, SO A CRASH FOLLOWED BY ONE OR MORE SKIP
+      *            DAYS STILL RESTARTS FROM THE RIGHT ACCOUNT
+      *            INSTEAD OF REPROCESSING THE WHOLE PORTFOLIO.
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PORTFOLIO-FILE ASSIGN TO "PORTFOL.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF-ACCOUNT-ID
+              FILE STATUS IS WS-PORTFOLIO-STATUS.
+
+           SELECT ACCRUAL-REPORT-FILE ASSIGN TO "ACCRUAL.PRT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT JOB-LOG-FILE ASSIGN TO "JOBLOG.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-JOBLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PORTFOLIO-FILE.
+       01  PORTFOLIO-RECORD.
+           05  PF-ACCOUNT-ID          PIC 9(6).
+           05  PF-PRINCIPAL           PIC 9(5).
+           05  PF-INTEREST-RATE       PIC 9(3)V99.
+           05  PF-ACCRUED-INTEREST    PIC 9(8)V99.
+
+       FD  ACCRUAL-REPORT-FILE.
+       01  REPORT-LINE                PIC X(80).
+
+       FD  JOB-LOG-FILE.
+       01  JOB-LOG-RECORD.
+           05  JL-RUN-DATE            PIC 9(8).
+           05  JL-RUN-TIME            PIC 9(8).
+           05  JL-STATUS              PIC X(9).
+           05  JL-LAST-ACCOUNT        PIC 9(6).
+           05  JL-ELAPSED-SECONDS     PIC 9(6)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-PORTFOLIO-STATUS        PIC XX VALUE SPACES.
+       01  WS-REPORT-STATUS           PIC XX VALUE SPACES.
+       01  WS-JOBLOG-STATUS           PIC XX VALUE SPACES.
+       01  WS-MORE-RECORDS-SW         PIC X VALUE "Y".
+           88  NO-MORE-RECORDS               VALUE "N".
+
+       01  WS-CALC-MODE               PIC X VALUE "S".
+       01  WS-ACCRUAL-PERIOD          PIC 9(2) VALUE 1.
+       01  WS-RESULT                  PIC 9(6)V99 VALUE ZERO.
+       01  WS-ACCOUNT-COUNT           PIC 9(6) VALUE ZERO.
+       01  WS-TOTAL-ACCRUED           PIC 9(9)V99 VALUE ZERO.
+
+       01  WS-RUN-DATE                PIC 9(8) VALUE ZERO.
+       01  WS-START-TIME              PIC 9(8) VALUE ZERO.
+       01  WS-START-SECS REDEFINES WS-START-TIME.
+           05  WS-START-HH            PIC 99.
+           05  WS-START-MM            PIC 99.
+           05  WS-START-SS            PIC 99.
+           05  WS-START-HS            PIC 99.
+       01  WS-END-TIME                PIC 9(8) VALUE ZERO.
+       01  WS-END-SECS REDEFINES WS-END-TIME.
+           05  WS-END-HH              PIC 99.
+           05  WS-END-MM              PIC 99.
+           05  WS-END-SS              PIC 99.
+           05  WS-END-HS              PIC 99.
+       01  WS-ELAPSED-SECONDS         PIC 9(6)V99 VALUE ZERO.
+       01  WS-START-TOTAL-SECONDS     PIC 9(6)V99 VALUE ZERO.
+       01  WS-END-TOTAL-SECONDS       PIC 9(6)V99 VALUE ZERO.
+
+       01  WS-RESTART-ACCOUNT         PIC 9(6) VALUE ZERO.
+       01  WS-RESTART-SW              PIC X VALUE "N".
+           88  RESTARTING-FROM-CHECKPOINT    VALUE "Y".
+       01  WS-LAST-POSTED-ACCOUNT     PIC 9(6) VALUE ZERO.
+
+      *> Shared with Basics/current-date-and-time.cob - the same fixed
+      *> holiday list the shop uses everywhere else.
+       COPY HOLIDAY.
+
+       01  WS-DAY-OF-WEEK             PIC 9.
+       01  WS-TODAY-MMDD              PIC X(4).
+       01  WS-SKIP-SW                 PIC X VALUE "N".
+           88  SKIP-TODAYS-RUN               VALUE "Y".
+
+       01  WS-REPORT-TITLE.
+           05  FILLER           PIC X(28) VALUE
+               "NIGHTLY INTEREST ACCRUAL RUN".
+
+       01  WS-COLUMN-HEADINGS.
+           05  FILLER                 PIC X(12) VALUE "ACCOUNT ID".
+           05  FILLER                 PIC X(15) VALUE "INTEREST POSTED".
+           05  FILLER                 PIC X(14) VALUE "NEW ACCRUED".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ACCOUNT-ID        PIC Z(5)9.
+           05  FILLER                 PIC X(5)  VALUE SPACES.
+           05  WS-D-RESULT            PIC Z(5)9.99.
+           05  FILLER                 PIC X(3)  VALUE SPACES.
+           05  WS-D-ACCRUED           PIC Z(7)9.99.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                 PIC X(29) VALUE
+               "TOTAL INTEREST POSTED TONIGHT".
+           05  WS-T-ACCRUED           PIC Z(8)9.99.
+
+       01  WS-ELAPSED-LINE.
+           05  FILLER                 PIC X(22) VALUE
+               "ELAPSED RUNTIME (SEC)".
+           05  WS-E-ELAPSED           PIC Z(4)9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-START-TIME FROM TIME.
+           ACCEPT WS-DAY-OF-WEEK FROM DAY-OF-WEEK.
+           PERFORM 0075-CHECK-SKIP-DAY.
+           IF SKIP-TODAYS-RUN
+              DISPLAY "Run skipped - today is a weekend or holiday."
+              PERFORM 0200-WRITE-JOBLOG-SKIPPED
+           ELSE
+              PERFORM 0100-CHECK-RESTART
+              OPEN I-O PORTFOLIO-FILE
+              IF WS-PORTFOLIO-STATUS NOT = "00"
+                 DISPLAY "Unable to open loan portfolio file, status "
+                    WS-PORTFOLIO-STATUS
+              ELSE
+                 IF RESTARTING-FROM-CHECKPOINT
+                    DISPLAY "Restarting after account "
+                       WS-RESTART-ACCOUNT
+                    MOVE WS-RESTART-ACCOUNT TO PF-ACCOUNT-ID
+                    MOVE WS-RESTART-ACCOUNT TO WS-LAST-POSTED-ACCOUNT
+                    START PORTFOLIO-FILE KEY IS GREATER THAN
+                       PF-ACCOUNT-ID
+                       INVALID KEY
+                          MOVE "N" TO WS-MORE-RECORDS-SW
+                    END-START
+                 END-IF
+                 PERFORM 0210-WRITE-JOBLOG-START
+                 OPEN OUTPUT ACCRUAL-REPORT-FILE
+                 PERFORM 1000-PRINT-HEADINGS
+                 PERFORM 2000-PROCESS-ACCOUNTS
+                 PERFORM 3000-PRINT-TOTAL
+                 CLOSE PORTFOLIO-FILE
+                 CLOSE ACCRUAL-REPORT-FILE
+                 PERFORM 0300-WRITE-JOBLOG-END
+              END-IF
+           END-IF.
+           STOP RUN.
+
+       0075-CHECK-SKIP-DAY.
+           MOVE "N" TO WS-SKIP-SW.
+           IF WS-DAY-OF-WEEK > 5
+              MOVE "Y" TO WS-SKIP-SW
+           ELSE
+              MOVE WS-RUN-DATE (5:2) TO WS-TODAY-MMDD (1:2)
+              MOVE WS-RUN-DATE (7:2) TO WS-TODAY-MMDD (3:2)
+              SET HOL-IDX TO 1
+              SEARCH HOL-HOLIDAY
+                 AT END
+                    CONTINUE
+                 WHEN HOL-HOLIDAY (HOL-IDX) = WS-TODAY-MMDD
+                    MOVE "Y" TO WS-SKIP-SW
+              END-SEARCH
+           END-IF.
+
+       0100-CHECK-RESTART.
+      *> Read the job log end-to-end to find the most recent run. If
+      *> it never reached a COMPLETE status, the last account it
+      *> posted becomes the checkpoint this run restarts after.
+           MOVE ZERO TO WS-RESTART-ACCOUNT.
+           MOVE "N" TO WS-RESTART-SW.
+           OPEN INPUT JOB-LOG-FILE.
+           IF WS-JOBLOG-STATUS = "00"
+              PERFORM UNTIL WS-JOBLOG-STATUS NOT = "00"
+                 READ JOB-LOG-FILE NEXT RECORD
+                 IF WS-JOBLOG-STATUS = "00"
+                    IF JL-STATUS = "STARTED"
+                       MOVE "Y" TO WS-RESTART-SW
+                       MOVE JL-LAST-ACCOUNT TO WS-RESTART-ACCOUNT
+                    ELSE
+                       IF JL-STATUS = "COMPLETE"
+                          MOVE "N" TO WS-RESTART-SW
+                          MOVE ZERO TO WS-RESTART-ACCOUNT
+                       ELSE
+                          *> A SKIPPED weekend/holiday record carries no
+                          *> checkpoint of its own - leave any pending
+                          *> STARTED checkpoint from an earlier run
+                          *> untouched so it survives across skip days.
+                          CONTINUE
+                       END-IF
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE JOB-LOG-FILE
+           END-IF.
+
+       0200-WRITE-JOBLOG-SKIPPED.
+           MOVE WS-RUN-DATE        TO JL-RUN-DATE.
+           MOVE WS-START-TIME      TO JL-RUN-TIME.
+           MOVE "SKIPPED"          TO JL-STATUS.
+           MOVE ZERO               TO JL-LAST-ACCOUNT.
+           MOVE ZERO               TO JL-ELAPSED-SECONDS.
+           PERFORM 0250-APPEND-JOBLOG-RECORD.
+
+       0210-WRITE-JOBLOG-START.
+           MOVE WS-RUN-DATE        TO JL-RUN-DATE.
+           MOVE WS-START-TIME      TO JL-RUN-TIME.
+           MOVE "STARTED"          TO JL-STATUS.
+           MOVE WS-RESTART-ACCOUNT TO JL-LAST-ACCOUNT.
+           MOVE ZERO               TO JL-ELAPSED-SECONDS.
+           PERFORM 0250-APPEND-JOBLOG-RECORD.
+
+       0250-APPEND-JOBLOG-RECORD.
+           OPEN EXTEND JOB-LOG-FILE.
+           IF WS-JOBLOG-STATUS = "35"
+              OPEN OUTPUT JOB-LOG-FILE
+           END-IF.
+           WRITE JOB-LOG-RECORD.
+           CLOSE JOB-LOG-FILE.
+
+       0300-WRITE-JOBLOG-END.
+           ACCEPT WS-END-TIME FROM TIME.
+           PERFORM 0350-COMPUTE-ELAPSED.
+           MOVE WS-RUN-DATE          TO JL-RUN-DATE.
+           MOVE WS-END-TIME          TO JL-RUN-TIME.
+           MOVE "COMPLETE"           TO JL-STATUS.
+           MOVE WS-LAST-POSTED-ACCOUNT TO JL-LAST-ACCOUNT.
+           MOVE WS-ELAPSED-SECONDS   TO JL-ELAPSED-SECONDS.
+           PERFORM 0250-APPEND-JOBLOG-RECORD.
+
+       0350-COMPUTE-ELAPSED.
+      *> TIME is HHMMSSss - reduce start and end to total seconds and
+      *> subtract. A run that crosses midnight is not expected for a
+      *> nightly job this short, so that case is not handled.
+           COMPUTE WS-START-TOTAL-SECONDS =
+              (WS-START-HH * 3600) + (WS-START-MM * 60) + WS-START-SS
+              + (WS-START-HS / 100).
+           COMPUTE WS-END-TOTAL-SECONDS =
+              (WS-END-HH * 3600) + (WS-END-MM * 60) + WS-END-SS
+              + (WS-END-HS / 100).
+           IF WS-END-TOTAL-SECONDS >= WS-START-TOTAL-SECONDS
+              COMPUTE WS-ELAPSED-SECONDS =
+                 WS-END-TOTAL-SECONDS - WS-START-TOTAL-SECONDS
+           ELSE
+              COMPUTE WS-ELAPSED-SECONDS =
+                 WS-END-TOTAL-SECONDS + 86400 - WS-START-TOTAL-SECONDS
+           END-IF.
+
+       1000-PRINT-HEADINGS.
+           MOVE WS-REPORT-TITLE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-COLUMN-HEADINGS TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       2000-PROCESS-ACCOUNTS.
+           PERFORM UNTIL NO-MORE-RECORDS
+              READ PORTFOLIO-FILE NEXT RECORD
+                 AT END
+                    MOVE "N" TO WS-MORE-RECORDS-SW
+                 NOT AT END
+                    PERFORM 2100-ACCRUE-AND-POST
+              END-READ
+           END-PERFORM.
+
+       2100-ACCRUE-AND-POST.
+           CALL "INTCALC" USING PF-PRINCIPAL WS-ACCRUAL-PERIOD
+              PF-INTEREST-RATE WS-CALC-MODE WS-RESULT.
+           ADD WS-RESULT TO PF-ACCRUED-INTEREST.
+           REWRITE PORTFOLIO-RECORD.
+           ADD WS-RESULT TO WS-TOTAL-ACCRUED.
+           ADD 1 TO WS-ACCOUNT-COUNT.
+           MOVE PF-ACCOUNT-ID       TO WS-LAST-POSTED-ACCOUNT.
+           MOVE PF-ACCOUNT-ID       TO WS-D-ACCOUNT-ID.
+           MOVE WS-RESULT           TO WS-D-RESULT.
+           MOVE PF-ACCRUED-INTEREST TO WS-D-ACCRUED.
+           MOVE WS-DETAIL-LINE      TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       3000-PRINT-TOTAL.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-TOTAL-ACCRUED TO WS-T-ACCRUED.
+           MOVE WS-TOTAL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           ACCEPT WS-END-TIME FROM TIME.
+           PERFORM 0350-COMPUTE-ELAPSED.
+           MOVE WS-ELAPSED-SECONDS TO WS-E-ELAPSED.
+           MOVE WS-ELAPSED-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
