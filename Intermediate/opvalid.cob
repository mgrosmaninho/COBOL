@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPVALID.
+       AUTHOR. Manuel Gomes Rosmaninho.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+      ****************************************************************
+      * DESCRIPTION: SHARED OPERATOR VALIDATION ROUTINE, CALLED BY
+      * EVERY CALCULATOR PROGRAM SO AN UNRECOGNIZED OPERATOR IS CAUGHT
+      * THE SAME WAY EVERYWHERE INSTEAD OF ONLY SOME CALLERS CHECKING
+      * FOR IT.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/26 - THE SEARCH NO LONGER MATCHES A BLANK OPERATOR
+      *            AGAINST THE TRAILING SPACE PADDING LEFT IN A
+      *            CALLER'S OPERATOR TABLE WHEN IT LISTS FEWER THAN
+      *            8 REAL OPERATORS, WHICH WAS REPORTING A BLANK
+      *            OPERATOR AS VALID.
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 LK-OPERATOR           PIC X.
+       01 LK-VALID-OPERATORS    PIC X(8).
+       01 LK-OPERATOR-TABLE REDEFINES LK-VALID-OPERATORS.
+          05 LK-OP-ENTRY PIC X OCCURS 8 TIMES INDEXED BY OP-IDX.
+       01 LK-VALID-SW           PIC X.
+          88 LK-OPERATOR-VALID     VALUE "Y".
+
+       PROCEDURE DIVISION USING LK-OPERATOR LK-VALID-OPERATORS
+             LK-VALID-SW.
+       0000-MAIN.
+           MOVE "N" TO LK-VALID-SW.
+           SET OP-IDX TO 1.
+           SEARCH LK-OP-ENTRY
+              AT END
+                 CONTINUE
+              WHEN LK-OP-ENTRY (OP-IDX) = LK-OPERATOR
+                   AND LK-OPERATOR NOT = SPACE
+                 MOVE "Y" TO LK-VALID-SW
+           END-SEARCH.
+           GOBACK.
