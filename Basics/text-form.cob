@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION. *> Section for the program’s identification.
+        PROGRAM-ID. TEXT-FORM. *> Program name.
+        AUTHOR. Manuel Gomes Rosmaninho. *> Author name.
+        DATE-WRITTEN. 08/08/26. *> Date the program was written.
+        DATE-COMPILED. 08/08/26. *> Date the program was compiled.
+
+      ****************************************************************
+      * DESCRIPTION: PROGRAM TO CAPTURE A MULTI-FIELD TEXT FORM (NAME,
+      * ADDRESS AND COMMENT) AND WRITE THE CAPTURED TEXT TO A FILE
+      * INSTEAD OF JUST DISPLAYING IT BACK. EACH FIELD IS RUN THROUGH
+      * THE SHARED TEXTSAN ROUTINE SO A TRUNCATED ENTRY IS FLAGGED THE
+      * SAME WAY STRING-INPUT FLAGS ITS OWN FIELD.
+      ****************************************************************
+
+       ENVIRONMENT DIVISION. *> Section for the program’s environment.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEXT-FORM-FILE ASSIGN TO "TEXTFORM.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FORM-STATUS.
+
+       DATA DIVISION. *> Section for the program’s data.
+       FILE SECTION.
+       FD  TEXT-FORM-FILE.
+       01  TEXT-FORM-RECORD.
+           05  TF-NAME          PIC X(20).
+           05  TF-ADDRESS       PIC X(30).
+           05  TF-COMMENT       PIC X(40).
+
+       WORKING-STORAGE SECTION. *> Section for the program’s variables.
+       01  WS-FORM-STATUS       PIC XX VALUE SPACES.
+       01  WS-CASE-OPTION       PIC X VALUE "N".
+       01  WS-TRUNC-SW          PIC X VALUE "N".
+           88 INPUT-TRUNCATED         VALUE "Y".
+       01  WS-NAME-LEN           PIC 99 VALUE 20.
+       01  WS-ADDRESS-LEN        PIC 99 VALUE 30.
+       01  WS-COMMENT-LEN        PIC 99 VALUE 40.
+
+       PROCEDURE DIVISION. *> Section for the program’s logic.
+       0000-MAIN.
+           OPEN EXTEND TEXT-FORM-FILE.
+           IF WS-FORM-STATUS = "35"
+              OPEN OUTPUT TEXT-FORM-FILE
+           END-IF.
+           MOVE SPACES TO TEXT-FORM-RECORD.
+
+           DISPLAY "Input name (up to 20 characters): "
+              WITH NO ADVANCING.
+           ACCEPT TF-NAME.
+           CALL "TEXTSAN" USING TF-NAME WS-NAME-LEN WS-CASE-OPTION
+              WS-TRUNC-SW.
+           IF INPUT-TRUNCATED
+              DISPLAY "Warning: name may have been truncated to 20"
+                 " characters."
+           END-IF.
+
+           DISPLAY "Input address (up to 30 characters): "
+              WITH NO ADVANCING.
+           ACCEPT TF-ADDRESS.
+           CALL "TEXTSAN" USING TF-ADDRESS WS-ADDRESS-LEN WS-CASE-OPTION
+              WS-TRUNC-SW.
+           IF INPUT-TRUNCATED
+              DISPLAY "Warning: address may have been truncated to"
+                 " 30 characters."
+           END-IF.
+
+           DISPLAY "Input comment (up to 40 characters): "
+              WITH NO ADVANCING.
+           ACCEPT TF-COMMENT.
+           CALL "TEXTSAN" USING TF-COMMENT WS-COMMENT-LEN WS-CASE-OPTION
+              WS-TRUNC-SW.
+           IF INPUT-TRUNCATED
+              DISPLAY "Warning: comment may have been truncated to"
+                 " 40 characters."
+           END-IF.
+
+           WRITE TEXT-FORM-RECORD.
+           IF WS-FORM-STATUS NOT = "00"
+              DISPLAY "Unable to save form, status " WS-FORM-STATUS
+           ELSE
+              DISPLAY "Form saved."
+           END-IF.
+           CLOSE TEXT-FORM-FILE.
+           STOP RUN. *> End program execution.
