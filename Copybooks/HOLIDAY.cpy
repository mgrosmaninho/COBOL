@@ -0,0 +1,12 @@
+      ****************************************************************
+      * HOLIDAY - FIXED TABLE OF COMPANY HOLIDAYS (AS MMDD), SHARED
+      * BY ANY PROGRAM THAT NEEDS TO CHECK WHETHER A GIVEN DATE FALLS
+      * ON A DAY THE BUSINESS IS CLOSED, SO THE LIST ONLY HAS TO BE
+      * MAINTAINED IN ONE PLACE.
+      ****************************************************************
+       01  HOL-HOLIDAYS.
+           05  FILLER PIC X(4) VALUE "0101".
+           05  FILLER PIC X(4) VALUE "0704".
+           05  FILLER PIC X(4) VALUE "1225".
+       01  HOL-HOLIDAY-TABLE REDEFINES HOL-HOLIDAYS.
+           05  HOL-HOLIDAY PIC X(4) OCCURS 3 TIMES INDEXED BY HOL-IDX.
