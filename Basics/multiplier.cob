@@ -6,20 +6,49 @@
       
       ******************************************************************
       * DESCRIPTION: PROGRAM TAKE 2 NUMBERS, MULTIPLY THEM, DISPLAY THE RESULT.
-      ******************************************************************  
-      
+      *------------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 08/08/26 - NUM1 AND NUM2 WIDENED BEYOND A SINGLE DIGIT SO A
+      *            REALISTIC QUANTITY-TIMES-PRICE STYLE CALCULATION
+      *            DOESN'T OVERFLOW ON ENTRY.
+      * 08/08/26 - THE PROGRAM NOW LOOPS FOR MULTIPLE CALCULATIONS AND
+      *            KEEPS A RUNNING TOTAL ACROSS THEM.
+      * 08/08/26 - THE MULTIPLICATION NOW CHECKS FOR OVERFLOW INSTEAD
+      *            OF SILENTLY TRUNCATING A RESULT TOO BIG FOR RESULT.
+      * 09/08/26 - RESULT NARROWED TO PIC 9(9); AT PIC 9(10) IT WAS
+      *            WIDE ENOUGH TO HOLD NUM1 X NUM2'S MAXIMUM POSSIBLE
+      *            PRODUCT, SO THE OVERFLOW CHECK COULD NEVER FIRE.
+      ******************************************************************
+
        ENVIRONMENT DIVISION. *> Section for the program’s environment.
 
        DATA DIVISION. *> Section for the program’s data.
        WORKING-STORAGE SECTION. *> Section for the program’s working storage.
-       *> Variable to store the 1st number (single-digit integer).
-       01 NUM1    PIC 9  VALUE ZEROS.
-       *> Variable to store the 2nd number (single-digit integer).
-       01 NUM2    PIC 9  VALUE ZEROS.
-       *> Variable to store the multiplication result (two-digit integer).     
-       01 RESULT  PIC 99 VALUE ZEROS.
+       *> Variable to store the 1st number.
+       01 NUM1    PIC 9(5)  VALUE ZEROS.
+       *> Variable to store the 2nd number.
+       01 NUM2    PIC 9(5)  VALUE ZEROS.
+       *> Variable to store the multiplication result. Narrower than
+       *> NUM1 x NUM2's theoretical maximum so an oversized product is
+       *> actually caught by the ON SIZE ERROR check below, not just
+       *> always accommodated.
+       01 RESULT  PIC 9(9)  VALUE ZEROS.
+
+       01 WS-RUNNING-TOTAL  PIC 9(10) VALUE ZEROS.
+       01 WS-CONTINUE-SW    PIC X VALUE "Y".
+          88 CONTINUE-CALCULATING VALUE "Y".
 
        PROCEDURE DIVISION. *> Section for the program’s procedure.
+       0000-MAIN.
+           PERFORM UNTIL NOT CONTINUE-CALCULATING
+              PERFORM 1000-DO-ONE-MULTIPLICATION
+              DISPLAY "Another calculation? (Y/N): " WITH NO ADVANCING
+              ACCEPT WS-CONTINUE-SW
+           END-PERFORM.
+           DISPLAY "Running total is: " WS-RUNNING-TOTAL.
+           STOP RUN. *> End program execution.
+
+       1000-DO-ONE-MULTIPLICATION.
            *> Display message asking for the 1st number
            *> and keep the cursor on the same line.
            DISPLAY "Input first number: " WITH NO ADVANCING.
@@ -30,8 +59,12 @@
            DISPLAY "Input second number: " WITH NO ADVANCING.
            *> Accept user input for the 2nd number and store it in NUM2.
            ACCEPT NUM2.
-           *> Multiply NUM1 by NUM2 and store the result in RESULT.
-           MULTIPLY NUM1 BY NUM2 GIVING RESULT.
-           *> Display the result of the multiplication.
-           DISPLAY "The result is: " RESULT.
-           STOP RUN. *> End program execution.
\ No newline at end of file
+           *> Multiply NUM1 by NUM2 and store the result in RESULT,
+           *> flagging overflow instead of letting it wrap silently.
+           MULTIPLY NUM1 BY NUM2 GIVING RESULT
+              ON SIZE ERROR
+                 DISPLAY "Error: result is too large to display."
+              NOT ON SIZE ERROR
+                 DISPLAY "The result is: " RESULT
+                 ADD RESULT TO WS-RUNNING-TOTAL
+           END-MULTIPLY.
\ No newline at end of file
