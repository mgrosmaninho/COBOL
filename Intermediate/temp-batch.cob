@@ -0,0 +1,217 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEMP-BATCH.
+       AUTHOR. Manuel Gomes Rosmaninho.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+      ****************************************************************
+      * DESCRIPTION: BATCH PROGRAM TO CONVERT A WHOLE FILE OF CELSIUS
+      * SENSOR READINGS TO FAHRENHEIT, PRINTING ONE LINE PER READING
+      * PLUS A SUMMARY OF THE MINIMUM, MAXIMUM AND AVERAGE FAHRENHEIT
+      * VALUE FOR THE BATCH.
+      *------------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 08/08/26 - READINGS OUTSIDE THE EXPECTED CELSIUS RANGE (READ
+      *            FROM A PARAMETER CARD) ARE NOW FLAGGED TO AN
+      *            EXCEPTION LOG INSTEAD OF BEING LET THROUGH LIKE A
+      *            NORMAL READING, SINCE A SENSOR GLITCH ARRIVES IN
+      *            THE BATCH FEED THE SAME WAY A GOOD READING DOES.
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEMP-READING-FILE ASSIGN TO "TEMPREAD.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-READING-STATUS.
+
+           SELECT TEMP-REPORT-FILE ASSIGN TO "TEMPBATCH.PRT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT TEMP-LIMIT-FILE ASSIGN TO "TEMPLIM.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-LIMIT-STATUS.
+
+           SELECT TEMP-EXCEPTION-FILE ASSIGN TO "TEMPEXCP.LOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-EXCP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TEMP-READING-FILE.
+       01  TEMP-READING-RECORD.
+           05  TR-CELSIUS  PIC S9(3) SIGN LEADING SEPARATE CHARACTER.
+
+       FD  TEMP-REPORT-FILE.
+       01  REPORT-LINE                PIC X(80).
+
+       FD  TEMP-LIMIT-FILE.
+       COPY TEMPLIM.
+
+       FD  TEMP-EXCEPTION-FILE.
+       01  EXCEPTION-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-READING-STATUS          PIC XX VALUE SPACES.
+       01  WS-REPORT-STATUS           PIC XX VALUE SPACES.
+       01  WS-LIMIT-STATUS            PIC XX VALUE SPACES.
+       01  WS-EXCP-STATUS             PIC XX VALUE SPACES.
+       01  WS-EXCP-OPEN-SW            PIC X VALUE "N".
+           88  EXCP-FILE-OPEN                VALUE "Y".
+       01  WS-MORE-RECORDS-SW         PIC X VALUE "Y".
+           88  NO-MORE-RECORDS               VALUE "N".
+
+       01  WS-MIN-CELSIUS PIC S9(3) SIGN LEADING SEPARATE CHARACTER
+             VALUE -50.
+       01  WS-MAX-CELSIUS PIC S9(3) SIGN LEADING SEPARATE CHARACTER
+             VALUE 60.
+
+       01  WS-EXCEPTION-DETAIL.
+           05  FILLER          PIC X(26) VALUE
+               "OUT OF RANGE CELSIUS READ ".
+           05  WS-E-CELSIUS    PIC -(2)9.
+
+       01  WS-FAHRENHEIT  PIC S999V999 SIGN LEADING SEPARATE CHARACTER
+                            VALUE ZERO.
+       01  WS-RECORD-COUNT            PIC 9(6) VALUE ZERO.
+       01  WS-TOTAL-FAHRENHEIT PIC S9(9)V999
+                            SIGN LEADING SEPARATE CHARACTER VALUE ZERO.
+       01  WS-MIN-FAHRENHEIT  PIC S999V999
+                            SIGN LEADING SEPARATE CHARACTER VALUE ZERO.
+       01  WS-MAX-FAHRENHEIT  PIC S999V999
+                            SIGN LEADING SEPARATE CHARACTER VALUE ZERO.
+       01  WS-AVG-FAHRENHEIT  PIC S999V999
+                            SIGN LEADING SEPARATE CHARACTER VALUE ZERO.
+
+       01  WS-REPORT-TITLE.
+           05  FILLER            PIC X(28) VALUE
+               "TEMPERATURE BATCH CONVERSION".
+
+       01  WS-COLUMN-HEADINGS.
+           05  FILLER                 PIC X(12) VALUE "CELSIUS".
+           05  FILLER                 PIC X(14) VALUE "FAHRENHEIT".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-CELSIUS           PIC -(2)9.
+           05  FILLER                 PIC X(9)  VALUE SPACES.
+           05  WS-D-FAHRENHEIT        PIC -(2)9.999.
+
+       01  WS-SUMMARY-LINE-1.
+           05  FILLER                 PIC X(23) VALUE
+               "MINIMUM FAHRENHEIT".
+           05  WS-S-MIN               PIC -(2)9.999.
+
+       01  WS-SUMMARY-LINE-2.
+           05  FILLER                 PIC X(23) VALUE
+               "MAXIMUM FAHRENHEIT".
+           05  WS-S-MAX               PIC -(2)9.999.
+
+       01  WS-SUMMARY-LINE-3.
+           05  FILLER                 PIC X(23) VALUE
+               "AVERAGE FAHRENHEIT".
+           05  WS-S-AVG               PIC -(2)9.999.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0050-LOAD-LIMITS.
+           OPEN INPUT TEMP-READING-FILE.
+           IF WS-READING-STATUS NOT = "00"
+              DISPLAY "Unable to open temperature reading file, "
+                 "status " WS-READING-STATUS
+           ELSE
+              OPEN OUTPUT TEMP-REPORT-FILE
+              PERFORM 1000-PRINT-HEADINGS
+              PERFORM 2000-PROCESS-READINGS
+              PERFORM 3000-PRINT-SUMMARY
+              CLOSE TEMP-READING-FILE
+              CLOSE TEMP-REPORT-FILE
+              IF EXCP-FILE-OPEN
+                 CLOSE TEMP-EXCEPTION-FILE
+              END-IF
+           END-IF.
+           STOP RUN.
+
+       0050-LOAD-LIMITS.
+           OPEN INPUT TEMP-LIMIT-FILE.
+           IF WS-LIMIT-STATUS = "00"
+              READ TEMP-LIMIT-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE LIM-MIN-CELSIUS TO WS-MIN-CELSIUS
+                    MOVE LIM-MAX-CELSIUS TO WS-MAX-CELSIUS
+              END-READ
+              CLOSE TEMP-LIMIT-FILE
+           END-IF.
+
+       1000-PRINT-HEADINGS.
+           MOVE WS-REPORT-TITLE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-COLUMN-HEADINGS TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       2000-PROCESS-READINGS.
+           PERFORM UNTIL NO-MORE-RECORDS
+              READ TEMP-READING-FILE
+                 AT END
+                    MOVE "N" TO WS-MORE-RECORDS-SW
+                 NOT AT END
+                    PERFORM 2100-CONVERT-AND-PRINT
+              END-READ
+           END-PERFORM.
+
+       2100-CONVERT-AND-PRINT.
+           COMPUTE WS-FAHRENHEIT = (TR-CELSIUS * 1.8) + 32.
+           ADD 1 TO WS-RECORD-COUNT.
+           ADD WS-FAHRENHEIT TO WS-TOTAL-FAHRENHEIT.
+           IF WS-RECORD-COUNT = 1
+              MOVE WS-FAHRENHEIT TO WS-MIN-FAHRENHEIT
+              MOVE WS-FAHRENHEIT TO WS-MAX-FAHRENHEIT
+           ELSE
+              IF WS-FAHRENHEIT < WS-MIN-FAHRENHEIT
+                 MOVE WS-FAHRENHEIT TO WS-MIN-FAHRENHEIT
+              END-IF
+              IF WS-FAHRENHEIT > WS-MAX-FAHRENHEIT
+                 MOVE WS-FAHRENHEIT TO WS-MAX-FAHRENHEIT
+              END-IF
+           END-IF.
+           MOVE TR-CELSIUS    TO WS-D-CELSIUS.
+           MOVE WS-FAHRENHEIT TO WS-D-FAHRENHEIT.
+           MOVE WS-DETAIL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM 4000-CHECK-RANGE.
+
+       4000-CHECK-RANGE.
+           IF TR-CELSIUS < WS-MIN-CELSIUS OR TR-CELSIUS > WS-MAX-CELSIUS
+              IF NOT EXCP-FILE-OPEN
+                 OPEN EXTEND TEMP-EXCEPTION-FILE
+                 IF WS-EXCP-STATUS = "35"
+                    OPEN OUTPUT TEMP-EXCEPTION-FILE
+                 END-IF
+                 MOVE "Y" TO WS-EXCP-OPEN-SW
+              END-IF
+              MOVE TR-CELSIUS TO WS-E-CELSIUS
+              MOVE WS-EXCEPTION-DETAIL TO EXCEPTION-LINE
+              WRITE EXCEPTION-LINE
+           END-IF.
+
+       3000-PRINT-SUMMARY.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           IF WS-RECORD-COUNT > 0
+              DIVIDE WS-TOTAL-FAHRENHEIT BY WS-RECORD-COUNT
+                 GIVING WS-AVG-FAHRENHEIT ROUNDED
+           END-IF.
+           MOVE WS-MIN-FAHRENHEIT TO WS-S-MIN.
+           MOVE WS-SUMMARY-LINE-1 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-MAX-FAHRENHEIT TO WS-S-MAX.
+           MOVE WS-SUMMARY-LINE-2 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-AVG-FAHRENHEIT TO WS-S-AVG.
+           MOVE WS-SUMMARY-LINE-3 TO REPORT-LINE.
+           WRITE REPORT-LINE.
