@@ -0,0 +1,19 @@
+      ****************************************************************
+      * CRSETAB - TABLE OF VALID COURSE CODES.
+      * SHARED BY THE STUDENT MAINTENANCE PROGRAM AND THE STUDENT
+      * REPORTING PROGRAMS SO COURSE CODES ARE VALIDATED CONSISTENTLY.
+      ****************************************************************
+       01  COURSE-TABLE-VALUES.
+           05  FILLER PIC X(4) VALUE "CS01".
+           05  FILLER PIC X(4) VALUE "CS02".
+           05  FILLER PIC X(4) VALUE "MA01".
+           05  FILLER PIC X(4) VALUE "MA02".
+           05  FILLER PIC X(4) VALUE "EN01".
+           05  FILLER PIC X(4) VALUE "EN02".
+           05  FILLER PIC X(4) VALUE "BU01".
+           05  FILLER PIC X(4) VALUE "BU02".
+           05  FILLER PIC X(4) VALUE "HI01".
+           05  FILLER PIC X(4) VALUE "PH01".
+       01  COURSE-TABLE REDEFINES COURSE-TABLE-VALUES.
+           05  COURSE-TABLE-ENTRY PIC X(4) OCCURS 10 TIMES
+               INDEXED BY COURSE-IDX.
