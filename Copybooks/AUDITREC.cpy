@@ -0,0 +1,27 @@
+      ****************************************************************
+      * AUDITREC - AUDIT RECORD LAYOUT FOR THE STUDENT MASTER AUDIT
+      * TRAIL. ONE RECORD IS WRITTEN FOR EVERY ADD/CHANGE/DELETE
+      * TRANSACTION, CARRYING THE OPERATOR, TIMESTAMP AND THE
+      * BEFORE/AFTER VALUES OF THE RECORD.
+      ****************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP.
+               10  AUD-DATE            PIC 9(8).
+               10  AUD-TIME            PIC 9(8).
+           05  AUD-OPERATOR            PIC X(8).
+           05  AUD-TRANS-CODE          PIC X.
+           05  AUD-STUDENT-ID          PIC 9(6).
+           05  AUD-BEFORE.
+               10  AUD-B-FORENAME      PIC X(10).
+               10  AUD-B-SURNAME       PIC X(10).
+               10  AUD-B-GENDER        PIC X.
+               10  AUD-B-COURSE-CODE   PIC X(4).
+               10  AUD-B-DATE-OF-BIRTH PIC 9(8).
+               10  AUD-B-NATIONAL-ID   PIC 9(9).
+           05  AUD-AFTER.
+               10  AUD-A-FORENAME      PIC X(10).
+               10  AUD-A-SURNAME       PIC X(10).
+               10  AUD-A-GENDER        PIC X.
+               10  AUD-A-COURSE-CODE   PIC X(4).
+               10  AUD-A-DATE-OF-BIRTH PIC 9(8).
+               10  AUD-A-NATIONAL-ID   PIC 9(9).
