@@ -5,15 +5,132 @@
         DATE-COMPILED. 24/06/24.
       ****************************************************************
       * DESCRIPTION: CONVERT CELSIUS TO FAHRENHEIT
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 08/08/26 - ADDED A REVERSE FAHRENHEIT-TO-CELSIUS MODE.
+      * 08/08/26 - CELSIUS AND FAHRENHEIT ARE NOW SIGNED SO SUB-ZERO
+      *            READINGS CONVERT CORRECTLY.
+      * 08/08/26 - ADDED A KELVIN OUTPUT ALONGSIDE FAHRENHEIT.
+      * 08/08/26 - READINGS OUTSIDE THE EXPECTED CELSIUS RANGE (READ
+      *            FROM A PARAMETER CARD) ARE NOW FLAGGED TO AN
+      *            EXCEPTION LOG INSTEAD OF BEING CONVERTED AND
+      *            DISPLAYED AS IF THEY WERE VALID.
+      * 08/08/26 - THE NUMBER OF DECIMAL PLACES SHOWN ON A COMPUTED
+      *            FAHRENHEIT READING IS NOW TAKEN FROM THE SAME
+      *            PARAMETER CARD INSTEAD OF BEING FIXED AT THREE.
       ****************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEMP-LIMIT-FILE ASSIGN TO "TEMPLIM.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-LIMIT-STATUS.
+
+           SELECT TEMP-EXCEPTION-FILE ASSIGN TO "TEMPEXCP.LOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-EXCP-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TEMP-LIMIT-FILE.
+       COPY TEMPLIM.
+
+       FD  TEMP-EXCEPTION-FILE.
+       01  EXCEPTION-LINE                PIC X(80).
+
        WORKING-STORAGE SECTION.
-       77 CELSIUS     PIC 9(3).
-       77 FAHRENHEIT  PIC 999V999.
+       77 CELSIUS     PIC S9(3) SIGN LEADING SEPARATE CHARACTER.
+       77 FAHRENHEIT  PIC S999V999 SIGN LEADING SEPARATE CHARACTER.
+       77 KELVIN      PIC S9(3)V999 SIGN LEADING SEPARATE CHARACTER.
+       77 WS-CONVERT-MODE PIC X VALUE "C".
+          88 CELSIUS-TO-F-MODE  VALUE "C".
+          88 F-TO-CELSIUS-MODE  VALUE "F".
+          88 CONVERT-MODE-VALID VALUES "C" "F".
+
+       77 WS-LIMIT-STATUS         PIC XX VALUE SPACES.
+       77 WS-EXCP-STATUS          PIC XX VALUE SPACES.
+       77 WS-MIN-CELSIUS PIC S9(3) SIGN LEADING SEPARATE CHARACTER
+             VALUE -50.
+       77 WS-MAX-CELSIUS PIC S9(3) SIGN LEADING SEPARATE CHARACTER
+             VALUE 60.
+
+       01 WS-EXCEPTION-DETAIL.
+          05 FILLER        PIC X(26) VALUE "OUT OF RANGE CELSIUS READ ".
+          05 WS-E-CELSIUS  PIC -(2)9.
+
+       77 WS-DECIMAL-PLACES        PIC 9 VALUE 2.
+       77 WS-F-ROUND-0  PIC S999      SIGN LEADING SEPARATE CHARACTER.
+       77 WS-F-ROUND-1  PIC S999V9    SIGN LEADING SEPARATE CHARACTER.
+       77 WS-F-ROUND-2  PIC S999V99   SIGN LEADING SEPARATE CHARACTER.
+
        PROCEDURE DIVISION.
-           DISPLAY "Input a temperature in Celsius".
-           ACCEPT CELSIUS.
-           COMPUTE FAHRENHEIT =(CELSIUS * 1.8) + 32.
-           DISPLAY CELSIUS " Celsius in Fahrenheit is " FAHRENHEIT.
-           STOP RUN.
\ No newline at end of file
+       0000-MAIN.
+           PERFORM 0050-LOAD-LIMITS.
+           PERFORM UNTIL CONVERT-MODE-VALID
+              DISPLAY "Convert (C)elsius to Fahrenheit or "
+                 "(F)ahrenheit to Celsius: " WITH NO ADVANCING
+              ACCEPT WS-CONVERT-MODE
+              IF NOT CONVERT-MODE-VALID
+                 DISPLAY "Invalid choice - enter C or F."
+              END-IF
+           END-PERFORM.
+           IF CELSIUS-TO-F-MODE
+              DISPLAY "Input a temperature in Celsius"
+              ACCEPT CELSIUS
+              COMPUTE FAHRENHEIT =(CELSIUS * 1.8) + 32
+              PERFORM 5000-DISPLAY-FAHRENHEIT
+           ELSE
+              DISPLAY "Input a temperature in Fahrenheit"
+              ACCEPT FAHRENHEIT
+              COMPUTE CELSIUS ROUNDED = (FAHRENHEIT - 32) / 1.8
+              DISPLAY FAHRENHEIT " Fahrenheit in Celsius is " CELSIUS
+           END-IF.
+           COMPUTE KELVIN = CELSIUS + 273.15.
+           DISPLAY CELSIUS " Celsius in Kelvin is " KELVIN.
+           PERFORM 4000-CHECK-RANGE.
+           STOP RUN.
+
+       0050-LOAD-LIMITS.
+           OPEN INPUT TEMP-LIMIT-FILE.
+           IF WS-LIMIT-STATUS = "00"
+              READ TEMP-LIMIT-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE LIM-MIN-CELSIUS TO WS-MIN-CELSIUS
+                    MOVE LIM-MAX-CELSIUS TO WS-MAX-CELSIUS
+                    MOVE LIM-DECIMAL-PLACES TO WS-DECIMAL-PLACES
+              END-READ
+              CLOSE TEMP-LIMIT-FILE
+           END-IF.
+
+       5000-DISPLAY-FAHRENHEIT.
+           EVALUATE WS-DECIMAL-PLACES
+              WHEN 0
+                 COMPUTE WS-F-ROUND-0 ROUNDED = FAHRENHEIT
+                 DISPLAY CELSIUS " Celsius in Fahrenheit is "
+                    WS-F-ROUND-0
+              WHEN 1
+                 COMPUTE WS-F-ROUND-1 ROUNDED = FAHRENHEIT
+                 DISPLAY CELSIUS " Celsius in Fahrenheit is "
+                    WS-F-ROUND-1
+              WHEN 2
+                 COMPUTE WS-F-ROUND-2 ROUNDED = FAHRENHEIT
+                 DISPLAY CELSIUS " Celsius in Fahrenheit is "
+                    WS-F-ROUND-2
+              WHEN OTHER
+                 DISPLAY CELSIUS " Celsius in Fahrenheit is " FAHRENHEIT
+           END-EVALUATE.
+
+       4000-CHECK-RANGE.
+           IF CELSIUS < WS-MIN-CELSIUS OR CELSIUS > WS-MAX-CELSIUS
+              DISPLAY "Warning: reading is outside the expected range"
+              OPEN EXTEND TEMP-EXCEPTION-FILE
+              IF WS-EXCP-STATUS = "35"
+                 OPEN OUTPUT TEMP-EXCEPTION-FILE
+              END-IF
+              MOVE CELSIUS TO WS-E-CELSIUS
+              MOVE WS-EXCEPTION-DETAIL TO EXCEPTION-LINE
+              WRITE EXCEPTION-LINE
+              CLOSE TEMP-EXCEPTION-FILE
+           END-IF.
\ No newline at end of file
