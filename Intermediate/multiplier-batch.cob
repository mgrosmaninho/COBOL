@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MULTIPLIER-BATCH.
+       AUTHOR. Manuel Gomes Rosmaninho.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+      ****************************************************************
+      * DESCRIPTION: BATCH EXTENDED-PRICE REPORT. READS A FILE OF
+      * ITEM QUANTITY/UNIT-PRICE PAIRS, MULTIPLIES EACH INTO AN
+      * EXTENDED PRICE, PRINTS ONE LINE PER ITEM AND A GRAND TOTAL,
+      * FLAGGING ANY LINE WHOSE EXTENDED PRICE OVERFLOWS INSTEAD OF
+      * LETTING IT WRAP SILENTLY.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/26 - WS-EXTENDED-PRICE NARROWED TO PIC 9(9)V99; AT
+      *            PIC 9(10)V99 IT WAS WIDE ENOUGH TO HOLD THE
+      *            MAXIMUM POSSIBLE PRODUCT, SO THE OVERFLOW CHECK
+      *            COULD NEVER FIRE.
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ITEM-FILE ASSIGN TO "ITEMS.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-ITEM-STATUS.
+
+           SELECT PRICE-REPORT-FILE ASSIGN TO "PRICEBATCH.PRT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ITEM-FILE.
+       01  ITEM-RECORD.
+           05  IT-QUANTITY    PIC 9(5).
+           05  IT-UNIT-PRICE  PIC 9(5)V99.
+
+       FD  PRICE-REPORT-FILE.
+       01  REPORT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ITEM-STATUS             PIC XX VALUE SPACES.
+       01  WS-REPORT-STATUS           PIC XX VALUE SPACES.
+       01  WS-MORE-RECORDS-SW         PIC X VALUE "Y".
+           88  NO-MORE-RECORDS               VALUE "N".
+
+      *> Narrower than IT-QUANTITY x IT-UNIT-PRICE's theoretical
+      *> maximum so an oversized extended price is actually caught by
+      *> the ON SIZE ERROR check below, not just always accommodated.
+       01  WS-EXTENDED-PRICE  PIC 9(9)V99  VALUE ZERO.
+       01  WS-GRAND-TOTAL     PIC 9(10)V99 VALUE ZERO.
+       01  WS-ITEM-COUNT      PIC 9(6)     VALUE ZERO.
+       01  WS-REJECT-COUNT    PIC 9(6)     VALUE ZERO.
+
+       01  WS-REPORT-TITLE.
+           05  FILLER            PIC X(28) VALUE
+               "EXTENDED PRICE BATCH REPORT".
+
+       01  WS-COLUMN-HEADINGS.
+           05  FILLER                 PIC X(10) VALUE "QUANTITY".
+           05  FILLER                 PIC X(13) VALUE "UNIT PRICE".
+           05  FILLER                 PIC X(14) VALUE "EXTENDED PRICE".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-QUANTITY          PIC ZZZZ9.
+           05  FILLER                 PIC X(5)  VALUE SPACES.
+           05  WS-D-UNIT-PRICE        PIC Z(4)9.99.
+           05  FILLER                 PIC X(4)  VALUE SPACES.
+           05  WS-D-EXTENDED          PIC Z(8)9.99.
+
+       01  WS-REJECT-LINE.
+           05  FILLER                 PIC X(16) VALUE
+               "** OVERFLOW ** ".
+           05  WS-R-QUANTITY          PIC ZZZZ9.
+           05  FILLER                 PIC X(5)  VALUE SPACES.
+           05  WS-R-UNIT-PRICE        PIC Z(4)9.99.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                 PIC X(15) VALUE "GRAND TOTAL".
+           05  WS-S-TOTAL             PIC Z(8)9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT ITEM-FILE.
+           IF WS-ITEM-STATUS NOT = "00"
+              DISPLAY "Unable to open item file, status "
+                 WS-ITEM-STATUS
+           ELSE
+              OPEN OUTPUT PRICE-REPORT-FILE
+              PERFORM 1000-PRINT-HEADINGS
+              PERFORM 2000-PROCESS-ITEMS
+              PERFORM 3000-PRINT-SUMMARY
+              CLOSE ITEM-FILE
+              CLOSE PRICE-REPORT-FILE
+           END-IF.
+           STOP RUN.
+
+       1000-PRINT-HEADINGS.
+           MOVE WS-REPORT-TITLE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-COLUMN-HEADINGS TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       2000-PROCESS-ITEMS.
+           PERFORM UNTIL NO-MORE-RECORDS
+              READ ITEM-FILE
+                 AT END
+                    MOVE "N" TO WS-MORE-RECORDS-SW
+                 NOT AT END
+                    PERFORM 2100-EXTEND-AND-PRINT
+              END-READ
+           END-PERFORM.
+
+       2100-EXTEND-AND-PRINT.
+           ADD 1 TO WS-ITEM-COUNT.
+           MULTIPLY IT-QUANTITY BY IT-UNIT-PRICE
+              GIVING WS-EXTENDED-PRICE
+              ON SIZE ERROR
+                 ADD 1 TO WS-REJECT-COUNT
+                 MOVE IT-QUANTITY   TO WS-R-QUANTITY
+                 MOVE IT-UNIT-PRICE TO WS-R-UNIT-PRICE
+                 MOVE WS-REJECT-LINE TO REPORT-LINE
+                 WRITE REPORT-LINE
+              NOT ON SIZE ERROR
+                 ADD WS-EXTENDED-PRICE TO WS-GRAND-TOTAL
+                 MOVE IT-QUANTITY     TO WS-D-QUANTITY
+                 MOVE IT-UNIT-PRICE   TO WS-D-UNIT-PRICE
+                 MOVE WS-EXTENDED-PRICE TO WS-D-EXTENDED
+                 MOVE WS-DETAIL-LINE  TO REPORT-LINE
+                 WRITE REPORT-LINE
+           END-MULTIPLY.
+
+       3000-PRINT-SUMMARY.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-GRAND-TOTAL TO WS-S-TOTAL.
+           MOVE WS-SUMMARY-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
