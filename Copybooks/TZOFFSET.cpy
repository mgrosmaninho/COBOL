@@ -0,0 +1,11 @@
+      ****************************************************************
+      * TZOFFSET - PARAMETER CARD GIVING THE OFFSET TO APPLY TO THE
+      * MACHINE'S CLOCK SO THE DISPLAYED TIME MATCHES THE SHOP'S OWN
+      * LOCAL BUSINESS HOURS, FOR THE CASE WHERE THE MACHINE ITSELF
+      * IS NOT SET TO THAT TIME ZONE. CAN BE TUNED WITHOUT CHANGING
+      * THE PROGRAM SOURCE.
+      ****************************************************************
+       01  TZ-OFFSET-RECORD.
+           05  TZ-OFFSET-SIGN     PIC X.
+           05  TZ-OFFSET-HOURS    PIC 99.
+           05  TZ-OFFSET-MINUTES  PIC 99.
