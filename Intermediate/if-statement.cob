@@ -7,40 +7,104 @@
       ******************************************************************
       * DESCRIPTION: SIMPLE CALCULATOR USING IF STATEMENTS.
       *              ALLOWS BASIC OPERATIONS: ADD, SUBTRACT, MULTIPLY, DIVIDE.
-      * NOTE: THIS EXAMPLE DOES NOT HANDLE NEGATIVE NUMBERS OR DECIMALS.
+      * NOTE: THIS EXAMPLE DOES NOT HANDLE NEGATIVE NUMBERS.
+      *------------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 08/08/26 - NUM1, NUM2 AND RESULT WIDENED TO MULTI-DIGIT AMOUNTS
+      *            WITH TWO DECIMAL PLACES, SINCE SINGLE DIGITS 0-9 ARE
+      *            NOT ENOUGH FOR A REAL QUICK CALCULATION.
+      * 08/08/26 - ADDED MODULUS (%) AND EXPONENT (^) AS OPERATOR
+      *            CHOICES ALONGSIDE THE FOUR BASIC OPERATIONS.
+      * 08/08/26 - EVERY COMPLETED CALCULATION IS NOW LOGGED TO A
+      *            TIMESTAMPED TRANSACTION HISTORY FILE SO A RESULT
+      *            CAN BE RECONSTRUCTED LATER.
+      * 08/08/26 - NUM1, NUM2 AND RESULT ARE NOW SIGNED SO A NEGATIVE
+      *            OPERAND OR A SUBTRACTION RESULT SMALLER THAN ZERO
+      *            IS HANDLED CORRECTLY.
+      * 08/08/26 - INVALID OPERATOR INPUT IS NOW CAUGHT BY THE SHARED
+      *            OPVALID ROUTINE INSTEAD OF A LOCAL CHECK, SO IT
+      *            STAYS IN STEP WITH THE PLAIN IF-STATEMENT PROGRAM.
+      * 08/08/26 - THE PROGRAM NOW LOOPS BACK FOR ANOTHER CALCULATION
+      *            INSTEAD OF STOPPING AFTER THE FIRST ONE, SO THE
+      *            OPERATOR DOESN'T HAVE TO RELAUNCH IT EVERY TIME.
       ******************************************************************
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-HISTORY-FILE ASSIGN TO "CALCHIST.LOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-HIST-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-HISTORY-FILE.
+       COPY CALCHIST.
+
        WORKING-STORAGE SECTION.
        *> Declare variables for the two numbers, result, and operator.
-       01 NUM1      PIC 9  VALUE ZEROS. *> First input number (1 digit).
-       01 NUM2      PIC 9  VALUE ZEROS. *> Second input number (1 digit).
-       01 RESULT    PIC 99 VALUE ZEROS. *> Result of the operation.
-       01 OPERATOR  PIC X  VALUE SPACE. *> Operator (+ - * /).
+       01 NUM1      PIC S9(5)V99 SIGN LEADING SEPARATE CHARACTER
+                     VALUE ZEROS. *> First input number.
+       01 NUM2      PIC S9(5)V99 SIGN LEADING SEPARATE CHARACTER
+                     VALUE ZEROS. *> Second input number.
+       01 RESULT    PIC S9(9)V99 SIGN LEADING SEPARATE CHARACTER
+                     VALUE ZEROS. *> Result of the operation.
+       01 OPERATOR  PIC X  VALUE SPACE. *> Operator (+ - * / % ^).
+       01 WS-VALID-OPERATORS PIC X(8) VALUE "+-*/%^".
+       01 WS-OPERATOR-VALID-SW PIC X VALUE "N".
+          88 OPERATOR-VALID      VALUE "Y".
+       01 WS-QUOTIENT PIC S9(9) SIGN LEADING SEPARATE CHARACTER
+                     VALUE ZEROS. *> Integer quotient for modulus.
+       01 WS-HIST-STATUS PIC XX VALUE SPACES.
+       01 WS-CALC-ERROR-SW PIC X VALUE "N".
+          88 CALC-ERROR          VALUE "Y".
+       01 WS-CONTINUE-SW PIC X VALUE "Y".
+          88 CONTINUE-CALCULATING VALUE "Y".
 
        PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN EXTEND CALC-HISTORY-FILE.
+           IF WS-HIST-STATUS = "35"
+              OPEN OUTPUT CALC-HISTORY-FILE
+           END-IF.
+
+           PERFORM UNTIL NOT CONTINUE-CALCULATING
+              PERFORM 1000-DO-ONE-CALCULATION
+              PERFORM 8000-ASK-TO-CONTINUE
+           END-PERFORM.
+
+           CLOSE CALC-HISTORY-FILE.
+           STOP RUN. *> End the program.
+
+       1000-DO-ONE-CALCULATION.
+           MOVE "N" TO WS-CALC-ERROR-SW.
+
            *> Prompt for the first number input.
-           DISPLAY "Enter first number (1 digit): " WITH NO ADVANCING.
+           DISPLAY "Enter first number: " WITH NO ADVANCING.
            ACCEPT NUM1.
 
            *> Prompt for the second number input.
-           DISPLAY "Enter second number (1 digit): " WITH NO ADVANCING.
+           DISPLAY "Enter second number: " WITH NO ADVANCING.
            ACCEPT NUM2.
 
-           *> Prompt for the operator input (+, -, *, /).
-           DISPLAY "Enter operator (+, -, *, /): " WITH NO ADVANCING.
+           *> Prompt for the operator input (+, -, *, /, %, ^).
+           DISPLAY "Enter operator (+, -, *, /, %, ^): "
+              WITH NO ADVANCING.
            ACCEPT OPERATOR.
 
-           *> Handle invalid operator input.
-           IF OPERATOR NOT = "+" AND OPERATOR NOT = "-" AND
-              OPERATOR NOT = "*" AND OPERATOR NOT = "/" THEN
+           *> Handle invalid operator input via the shared routine so
+           *> this check stays in step with every other calculator.
+           CALL "OPVALID" USING OPERATOR WS-VALID-OPERATORS
+              WS-OPERATOR-VALID-SW.
+           IF NOT OPERATOR-VALID
               DISPLAY
-                 "Invalid operator. Please use +, -, *, or /."
-              STOP RUN
-           END-IF
+                 "Invalid operator. Please use +, -, *, /, %, or ^."
+              MOVE "Y" TO WS-CALC-ERROR-SW
+           ELSE
+              PERFORM 1100-CALCULATE
+           END-IF.
 
+       1100-CALCULATE.
            *> Check the operator and perform the corresponding calculation.
            IF OPERATOR = "+" THEN
               ADD NUM1 TO NUM2 GIVING RESULT
@@ -49,18 +113,54 @@
               SUBTRACT NUM2 FROM NUM1 GIVING RESULT
            END-IF
            IF OPERATOR = "*" THEN
-              MULTIPLY NUM1 BY NUM2 GIVING RESULT
+              MULTIPLY NUM1 BY NUM2 GIVING RESULT ROUNDED
            END-IF
            IF OPERATOR = "/" THEN
               IF NUM2 = 0 THEN
                  DISPLAY
                     "Error: Division by zero is not allowed."
+                 MOVE "Y" TO WS-CALC-ERROR-SW
               ELSE
-                 DIVIDE NUM1 BY NUM2 GIVING RESULT
+                 DIVIDE NUM1 BY NUM2 GIVING RESULT ROUNDED
               END-IF
            END-IF
+           IF OPERATOR = "%" THEN
+              IF NUM2 = 0 THEN
+                 DISPLAY
+                    "Error: Division by zero is not allowed."
+                 MOVE "Y" TO WS-CALC-ERROR-SW
+              ELSE
+                 DIVIDE NUM1 BY NUM2 GIVING WS-QUOTIENT
+                    REMAINDER RESULT
+              END-IF
+           END-IF
+           IF OPERATOR = "^" THEN
+              COMPUTE RESULT = NUM1 ** NUM2
+           END-IF
 
            *> Display the result only if a valid operation was performed.
            DISPLAY "The result is: ", RESULT.
 
-           STOP RUN. *> End the program.
\ No newline at end of file
+           IF NOT CALC-ERROR
+              PERFORM 9000-WRITE-HISTORY-RECORD
+           END-IF.
+
+       8000-ASK-TO-CONTINUE.
+           DISPLAY "Another calculation? (Y/N): " WITH NO ADVANCING.
+           ACCEPT WS-CONTINUE-SW.
+
+       9000-WRITE-HISTORY-RECORD.
+           *> Log the inputs, operator and result with a timestamp so
+           *> a calculation someone saw on screen can be reconstructed
+           *> later if it's ever questioned.
+           ACCEPT CH-DATE FROM DATE YYYYMMDD.
+           ACCEPT CH-TIME FROM TIME.
+           MOVE NUM1     TO CH-NUM1.
+           MOVE OPERATOR TO CH-OPERATOR.
+           MOVE NUM2     TO CH-NUM2.
+           MOVE RESULT   TO CH-RESULT.
+           WRITE CALC-HISTORY-RECORD.
+           IF WS-HIST-STATUS NOT = "00"
+              DISPLAY "Unable to write history record, status "
+                 WS-HIST-STATUS
+           END-IF.
\ No newline at end of file
