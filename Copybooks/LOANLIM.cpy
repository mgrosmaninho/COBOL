@@ -0,0 +1,10 @@
+      ****************************************************************
+      * LOANLIM - PARAMETER CARD LAYOUT FOR THE LOAN INPUT VALIDATION
+      * LIMITS. ONE RECORD HOLDS THE MAXIMUM ACCEPTABLE PRINCIPAL,
+      * TIME-LENGTH AND INTEREST-RATE SO THESE CAN BE TIGHTENED OR
+      * LOOSENED WITHOUT CHANGING THE PROGRAM SOURCE.
+      ****************************************************************
+       01  LOAN-LIMIT-RECORD.
+           05  LIM-MAX-PRINCIPAL       PIC 9(5).
+           05  LIM-MAX-TIME-LENGTH     PIC 9(2).
+           05  LIM-MAX-INTEREST-RATE   PIC 9(3)V99.
