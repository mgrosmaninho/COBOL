@@ -5,18 +5,83 @@
        DATE-COMPILED. 24/06/24.
       ****************************************************************
       * DESCRIPTION: CALCULATES THE RATE OF INTEREST
+      *---------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 08/08/26 - ADDED A COMPOUND INTEREST MODE, SELECTED BY A
+      *            CALC-MODE FLAG, ALONGSIDE THE ORIGINAL SIMPLE
+      *            INTEREST CALCULATION.
+      * 08/08/26 - INTEREST-RATE AND RESULT NOW CARRY TWO DECIMAL
+      *            PLACES SO A QUOTED RATE LIKE 4.25% CAN BE ENTERED
+      *            WITHOUT BEING TRUNCATED TO A WHOLE NUMBER.
+      * 08/08/26 - ADDED A YEAR-BY-YEAR AMORTIZATION SCHEDULE SHOWING
+      *            THE RUNNING BALANCE AND INTEREST ACCRUED PER
+      *            PERIOD, PRINTED AFTER THE LUMP-SUM RESULT.
+      * 08/08/26 - PRINCIPAL, TIME-LENGTH AND INTEREST-RATE ARE NOW
+      *            ALSO CHECKED AGAINST UPPER LIMITS READ FROM A
+      *            PARAMETER CARD INSTEAD OF SAILING THROUGH
+      *            UNBOUNDED.
+      * 08/08/26 - ADDED A CURRENCY CODE ALONGSIDE PRINCIPAL SO THE
+      *            RESULT IS LABELED IN THE RIGHT CURRENCY INSTEAD OF
+      *            BEING ASSUMED TO BE OUR HOME CURRENCY.
+      * 08/08/26 - RESULT IS NOW COMPUTED ROUNDED AND DISPLAYED WITH
+      *            CURRENCY EDIT-PICTURE FORMATTING INSTEAD OF AS A
+      *            BARE INTEGER.
+      * 08/08/26 - THE INTEREST CALCULATION ITSELF NOW LIVES IN THE
+      *            SHARED INTCALC ROUTINE INSTEAD OF BEING COMPUTED
+      *            INLINE, SO IT STAYS IN STEP WITH EVERY OTHER
+      *            CALLER.
+      * 08/08/26 - INTEREST-RATE IS NOW LOOKED UP FROM THE CENTRAL
+      *            RATE TABLE BY LOAN PRODUCT CODE INSTEAD OF BEING
+      *            TYPED IN BY HAND, SO A QUOTE ALWAYS USES THE
+      *            CURRENTLY POSTED RATE.
       ****************************************************************
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-LIMIT-FILE ASSIGN TO "LOANLIM.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-LIMIT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-LIMIT-FILE.
+       COPY LOANLIM.
+
        WORKING-STORAGE SECTION.
        01 PRINCIPAL      PIC 9(5) VALUE ZEROS. *> Principal amount.
        01 TIME-LENGTH    PIC 9(2) VALUE ZEROS. *> Length of time in years.
-       01 INTEREST-RATE  PIC 9(3) VALUE ZEROS. *> Annual interest rate.
-       01 RESULT         PIC 9(6) VALUE ZEROS. *> Calculated interest.
+       01 INTEREST-RATE  PIC 9(3)V99 VALUE ZEROS. *> Annual rate, e.g. 4.25.
+       01 RESULT         PIC 9(6)V99 VALUE ZEROS. *> Calculated interest.
+       01 WS-RESULT-EDIT PIC $$$,$$$,$$9.99.
+
+       01 WS-CALC-MODE   PIC X VALUE SPACE.
+          88 SIMPLE-INTEREST           VALUE "S".
+          88 COMPOUND-INTEREST         VALUE "C".
+          88 CALC-MODE-VALID           VALUES "S" "C".
+
+       01 WS-YEAR                  PIC 99 VALUE ZERO.
+       01 WS-PERIOD-INTEREST       PIC 9(6)V99 VALUE ZERO.
+       01 WS-PERIOD-BALANCE        PIC 9(7)V99 VALUE ZERO.
+
+       01 WS-LIMIT-STATUS          PIC XX VALUE SPACES.
+       01 WS-MAX-PRINCIPAL         PIC 9(5) VALUE 99999.
+       01 WS-MAX-TIME-LENGTH       PIC 9(2) VALUE 40.
+       01 WS-MAX-INTEREST-RATE     PIC 9(3)V99 VALUE 25.00.
+
+       01 WS-CURRENCY-CODE         PIC X(3) VALUE SPACES.
+          88 VALID-CURRENCY-CODE      VALUES "USD" "EUR" "GBP"
+                                              "CAD" "JPY" "MXN".
+
+       COPY RATETAB.
+
+       01 WS-PRODUCT-CODE          PIC X(4) VALUE SPACES.
+       01 WS-RATE-FOUND-SW         PIC X VALUE SPACE.
+          88 RATE-FOUND               VALUE "Y".
 
        PROCEDURE DIVISION.
+           PERFORM 0050-LOAD-VALIDATION-LIMITS.
+
            *> Prompt user for input
            DISPLAY "Enter the principal amount (e.g., 1000): "
               WITH NO ADVANCING.
@@ -26,9 +91,30 @@
               WITH NO ADVANCING.
            ACCEPT TIME-LENGTH.
 
-           DISPLAY "Enter the annual interest rate (as a percentage): "
-              WITH NO ADVANCING.
-           ACCEPT INTEREST-RATE.
+           PERFORM UNTIL RATE-FOUND
+              DISPLAY "Enter the loan product code (MORT, AUTO, "
+                 "PERS, STUD, BIZ): " WITH NO ADVANCING
+              ACCEPT WS-PRODUCT-CODE
+              SET RATE-IDX TO 1
+              SEARCH RATE-TABLE-ENTRY
+                 AT END
+                    DISPLAY "Unknown loan product code - enter one "
+                       "of the codes listed above."
+                 WHEN RT-PRODUCT-CODE (RATE-IDX) = WS-PRODUCT-CODE
+                    MOVE RT-INTEREST-RATE (RATE-IDX) TO INTEREST-RATE
+                    MOVE "Y" TO WS-RATE-FOUND-SW
+              END-SEARCH
+           END-PERFORM.
+
+           PERFORM UNTIL VALID-CURRENCY-CODE
+              DISPLAY "Enter the currency code (USD, EUR, GBP, "
+                 "CAD, JPY, MXN): " WITH NO ADVANCING
+              ACCEPT WS-CURRENCY-CODE
+              IF NOT VALID-CURRENCY-CODE
+                 DISPLAY "Invalid currency code - enter one of the "
+                    "currencies listed above."
+              END-IF
+           END-PERFORM.
 
            *> Validate inputs
            IF PRINCIPAL < 0 OR TIME-LENGTH < 0 OR INTEREST-RATE < 0 THEN
@@ -36,11 +122,75 @@
               STOP RUN
            END-IF
 
-           *> Calculate interest
-           COMPUTE RESULT =
-              (PRINCIPAL * TIME-LENGTH * INTEREST-RATE) / 100.
+           IF PRINCIPAL > WS-MAX-PRINCIPAL
+              OR TIME-LENGTH > WS-MAX-TIME-LENGTH
+              OR INTEREST-RATE > WS-MAX-INTEREST-RATE THEN
+              DISPLAY "Error: Input exceeds the configured loan limits."
+              DISPLAY "Limits are - Principal: " WS-MAX-PRINCIPAL
+                 " Years: " WS-MAX-TIME-LENGTH
+                 " Rate: " WS-MAX-INTEREST-RATE
+              STOP RUN
+           END-IF
+
+           PERFORM UNTIL CALC-MODE-VALID
+              DISPLAY "Calculate interest as (S)imple or (C)ompound: "
+                 WITH NO ADVANCING
+              ACCEPT WS-CALC-MODE
+              IF NOT CALC-MODE-VALID
+                 DISPLAY "Invalid calculation mode - enter S or C."
+              END-IF
+           END-PERFORM.
+
+           *> Calculate interest via the shared interest routine so
+           *> every caller stays in step.
+           CALL "INTCALC" USING PRINCIPAL TIME-LENGTH INTEREST-RATE
+              WS-CALC-MODE RESULT.
+
+           *> Display the result with currency edit-picture formatting
+           MOVE RESULT TO WS-RESULT-EDIT.
+           DISPLAY "The calculated interest is: " WS-RESULT-EDIT " "
+              WS-CURRENCY-CODE.
+
+           PERFORM 2000-PRINT-AMORTIZATION-SCHEDULE.
+
+           STOP RUN.
 
-           *> Display the result with formatting
-           DISPLAY "The calculated interest is: " RESULT.
+       0050-LOAD-VALIDATION-LIMITS.
+           *> Read the validation limits from a parameter card so the
+           *> acceptable ranges can be tightened or loosened without
+           *> touching the source. If the parameter card isn't there,
+           *> fall back to the built-in defaults above.
+           OPEN INPUT LOAN-LIMIT-FILE.
+           IF WS-LIMIT-STATUS = "00"
+              READ LOAN-LIMIT-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE LIM-MAX-PRINCIPAL     TO WS-MAX-PRINCIPAL
+                    MOVE LIM-MAX-TIME-LENGTH   TO WS-MAX-TIME-LENGTH
+                    MOVE LIM-MAX-INTEREST-RATE TO WS-MAX-INTEREST-RATE
+              END-READ
+              CLOSE LOAN-LIMIT-FILE
+           END-IF.
 
-           STOP RUN.
\ No newline at end of file
+       2000-PRINT-AMORTIZATION-SCHEDULE.
+           *> Shows the running balance and interest accrued for each
+           *> year of TIME-LENGTH so customers can see the breakdown
+           *> instead of just the lump-sum RESULT.
+           DISPLAY " ".
+           DISPLAY "Amortization schedule:".
+           DISPLAY "YEAR   INTEREST ACCRUED   RUNNING BALANCE".
+           MOVE PRINCIPAL TO WS-PERIOD-BALANCE.
+           PERFORM VARYING WS-YEAR FROM 1 BY 1
+                 UNTIL WS-YEAR > TIME-LENGTH
+              IF SIMPLE-INTEREST
+                 COMPUTE WS-PERIOD-INTEREST =
+                    (PRINCIPAL * INTEREST-RATE) / 100
+              ELSE
+                 COMPUTE WS-PERIOD-INTEREST =
+                    (WS-PERIOD-BALANCE * INTEREST-RATE) / 100
+              END-IF
+              ADD WS-PERIOD-INTEREST TO WS-PERIOD-BALANCE
+              DISPLAY WS-YEAR "      " WS-PERIOD-INTEREST
+                 "           " WS-PERIOD-BALANCE
+           END-PERFORM.
