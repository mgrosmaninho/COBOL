@@ -0,0 +1,27 @@
+      ****************************************************************
+      * RATETAB - CENTRAL TABLE OF CURRENT INTEREST RATES BY LOAN
+      * PRODUCT CODE. SHARED BY EVERY PROGRAM THAT NEEDS TO QUOTE A
+      * RATE SO A RATE CHANGE ONLY HAS TO BE MADE IN ONE PLACE INSTEAD
+      * OF RELYING ON WHOEVER IS RUNNING THE PROGRAM TO KNOW IT.
+      ****************************************************************
+       01  RATE-TABLE-VALUES.
+           05  FILLER.
+               10  FILLER PIC X(4)     VALUE "MORT".
+               10  FILLER PIC 9(3)V99  VALUE 4.25.
+           05  FILLER.
+               10  FILLER PIC X(4)     VALUE "AUTO".
+               10  FILLER PIC 9(3)V99  VALUE 6.50.
+           05  FILLER.
+               10  FILLER PIC X(4)     VALUE "PERS".
+               10  FILLER PIC 9(3)V99  VALUE 9.00.
+           05  FILLER.
+               10  FILLER PIC X(4)     VALUE "STUD".
+               10  FILLER PIC 9(3)V99  VALUE 5.50.
+           05  FILLER.
+               10  FILLER PIC X(4)     VALUE "BIZ".
+               10  FILLER PIC 9(3)V99  VALUE 7.25.
+       01  RATE-TABLE REDEFINES RATE-TABLE-VALUES.
+           05  RATE-TABLE-ENTRY OCCURS 5 TIMES
+               INDEXED BY RATE-IDX.
+               10  RT-PRODUCT-CODE     PIC X(4).
+               10  RT-INTEREST-RATE    PIC 9(3)V99.
