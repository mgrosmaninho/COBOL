@@ -6,16 +6,48 @@
 
       ****************************************************************
       * DESCRIPTION: PROGRAM TO TAKE STRING INPUT AND DISPLAY IT.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 08/08/26 - WARN WHEN THE INPUT FILLS THE FIELD RIGHT TO THE
+      *            LAST CHARACTER, SINCE THAT MEANS IT MAY HAVE BEEN
+      *            CUT OFF INSTEAD OF FIT WITHIN 20 CHARACTERS.
+      * 08/08/26 - ADDED AN OPTION TO CONVERT THE INPUT TO UPPER OR
+      *            LOWER CASE BEFORE IT IS DISPLAYED. BOTH THIS AND
+      *            THE TRUNCATION WARNING ARE NOW HANDLED BY THE
+      *            SHARED TEXTSAN ROUTINE SO EVERY CALLER CHECKS THE
+      *            SAME WAY.
       ****************************************************************
-      
+
        ENVIRONMENT DIVISION. *> Section for the program’s environment.
 
        DATA DIVISION. *> Section for the program’s data.
         WORKING-STORAGE SECTION. *> Section for the program’s variables.
        01 USER-INPUT  PIC A(20). *> Variable to store the user input.
-       
+       01 WS-CASE-OPTION PIC X VALUE "N". *> Case-conversion choice.
+          88 CASE-OPTION-VALID VALUES "U" "L" "N".
+       01 WS-TRUNC-SW    PIC X VALUE "N". *> Set by TEXTSAN if filled up.
+          88 INPUT-TRUNCATED VALUE "Y".
+       01 WS-INPUT-LEN    PIC 99 VALUE 20. *> Length passed to TEXTSAN.
+
        PROCEDURE DIVISION. *> Section for the program’s logic.
            DISPLAY "Input a text up to 20 characters". *> Display the message.
            ACCEPT USER-INPUT. *> Accept the user input.
+           PERFORM UNTIL CASE-OPTION-VALID
+              DISPLAY "Convert to (U)pper, (L)ower or (N)one: "
+                 WITH NO ADVANCING
+              ACCEPT WS-CASE-OPTION
+              IF NOT CASE-OPTION-VALID
+                 DISPLAY "Invalid choice - enter U, L or N."
+              END-IF
+           END-PERFORM.
+           *> Sanitize the input through the shared routine so the
+           *> truncation check and case conversion are done the same
+           *> way everywhere that accepts free text.
+           CALL "TEXTSAN" USING USER-INPUT WS-INPUT-LEN WS-CASE-OPTION
+              WS-TRUNC-SW.
+           IF INPUT-TRUNCATED
+              DISPLAY "Warning: input may have been truncated to 20"
+                 " characters."
+           END-IF.
            DISPLAY "The user input is: " USER-INPUT. *> Display the user input.
            STOP RUN. *> End program execution.
\ No newline at end of file
