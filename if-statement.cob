@@ -5,22 +5,60 @@
         DATE-COMPILED. 28/06/24.
       ******************************************************************
       * DESCRIPTION: IF STATEMENT USING A CALCULATOR AS AN EXAMPLE
-      * IMPORTANT: NEGATIVE NUMBER NOT HANDLED HERE IN THIS EXAMPLE
+      *------------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 08/08/26 - NUM1, NUM2 AND RESULT ARE NOW SIGNED SO A NEGATIVE
+      *            OPERAND OR A SUBTRACTION RESULT SMALLER THAN ZERO IS
+      *            HANDLED CORRECTLY INSTEAD OF BEING UNSUPPORTED.
+      * 08/08/26 - RESULT NOW CARRIES TWO DECIMAL PLACES SO DIVIDE
+      *            DOESN'T TRUNCATE TO A WHOLE NUMBER.
+      * 08/08/26 - INVALID OPERATOR INPUT IS NOW CAUGHT BY THE SHARED
+      *            OPVALID ROUTINE INSTEAD OF SILENTLY PRODUCING A
+      *            BLANK RESULT.
+      * 08/08/26 - THE PROGRAM NOW LOOPS BACK FOR ANOTHER CALCULATION
+      *            INSTEAD OF STOPPING AFTER THE FIRST ONE.
       ******************************************************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 NUM1      PIC 9  VALUE ZEROS.
-       01 NUM2      PIC 9  VALUE ZEROS.
-       01 RESULT    PIC 99 VALUE ZEROS.
+       01 NUM1      PIC S9V99 SIGN LEADING SEPARATE CHARACTER
+                     VALUE ZEROS.
+       01 NUM2      PIC S9V99 SIGN LEADING SEPARATE CHARACTER
+                     VALUE ZEROS.
+       01 RESULT    PIC S999V99 SIGN LEADING SEPARATE CHARACTER
+                     VALUE ZEROS.
        01 OPERATOR  PIC X  VALUE SPACE.
+       01 WS-VALID-OPERATORS   PIC X(8) VALUE "+-*/".
+       01 WS-OPERATOR-VALID-SW PIC X VALUE "N".
+          88 OPERATOR-VALID       VALUE "Y".
+       01 WS-CONTINUE-SW PIC X VALUE "Y".
+          88 CONTINUE-CALCULATING VALUE "Y".
        PROCEDURE DIVISION.
-           DISPLAY "Enter first number (1 digit)" WITH NO ADVANCING.
+       0000-MAIN.
+           PERFORM UNTIL NOT CONTINUE-CALCULATING
+              PERFORM 1000-DO-ONE-CALCULATION
+              DISPLAY "Another calculation? (Y/N): " WITH NO ADVANCING
+              ACCEPT WS-CONTINUE-SW
+           END-PERFORM.
+           STOP RUN.
+
+       1000-DO-ONE-CALCULATION.
+           DISPLAY "Enter first number" WITH NO ADVANCING.
            ACCEPT NUM1.
-           DISPLAY "Enter second number (1 digit)" WITH NO ADVANCING.
+           DISPLAY "Enter second number" WITH NO ADVANCING.
            ACCEPT NUM2.
            DISPLAY "Enter operator (+ - * /)" WITH NO ADVANCING.
            ACCEPT OPERATOR.
+
+           CALL "OPVALID" USING OPERATOR WS-VALID-OPERATORS
+              WS-OPERATOR-VALID-SW.
+           IF NOT OPERATOR-VALID
+              DISPLAY "Invalid operator. Please use +, -, *, or /."
+           ELSE
+              PERFORM 1100-CALCULATE
+           END-IF.
+
+       1100-CALCULATE.
            IF OPERATOR = "+" THEN
               ADD NUM1 TO NUM2 GIVING RESULT
            END-IF
@@ -31,7 +69,10 @@
               MULTIPLY NUM1 BY NUM2 GIVING RESULT
            END-IF
            IF OPERATOR = "/" THEN
-              DIVIDE NUM1 BY NUM2 GIVING RESULT
+              IF NUM2 = 0 THEN
+                 DISPLAY "Error: Division by zero is not allowed."
+              ELSE
+                 DIVIDE NUM1 BY NUM2 GIVING RESULT ROUNDED
+              END-IF
            END-IF
-           DISPLAY "The result is ", RESULT.
-           STOP RUN.
\ No newline at end of file
+           DISPLAY "The result is ", RESULT.
\ No newline at end of file
