@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTCALC.
+       AUTHOR. Manuel Gomes Rosmaninho.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+      ****************************************************************
+      * DESCRIPTION: SHARED INTEREST CALCULATION ROUTINE, CALLED BY
+      * EVERY PROGRAM THAT NEEDS A SIMPLE OR COMPOUND INTEREST RESULT
+      * FROM A PRINCIPAL/TIME-LENGTH/INTEREST-RATE TRIPLE, SO THE
+      * ARITHMETIC ONLY HAS TO BE CORRECT IN ONE PLACE.
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-GROWTH-FACTOR  PIC 9(3)V9(9) VALUE ZERO.
+
+       LINKAGE SECTION.
+       01 LK-PRINCIPAL       PIC 9(5).
+       01 LK-TIME-LENGTH     PIC 9(2).
+       01 LK-INTEREST-RATE   PIC 9(3)V99.
+       01 LK-CALC-MODE       PIC X.
+          88 LK-SIMPLE-INTEREST         VALUE "S".
+       01 LK-RESULT          PIC 9(6)V99.
+
+       PROCEDURE DIVISION USING LK-PRINCIPAL LK-TIME-LENGTH
+             LK-INTEREST-RATE LK-CALC-MODE LK-RESULT.
+       0000-MAIN.
+           IF LK-SIMPLE-INTEREST
+              COMPUTE LK-RESULT ROUNDED =
+                 (LK-PRINCIPAL * LK-TIME-LENGTH * LK-INTEREST-RATE)
+                 / 100
+           ELSE
+              *> Compounded annually: grow the principal by the rate
+              *> once per year over LK-TIME-LENGTH years, then take
+              *> the growth over the original principal as the
+              *> interest.
+              COMPUTE WS-GROWTH-FACTOR =
+                 (1 + (LK-INTEREST-RATE / 100)) ** LK-TIME-LENGTH
+              COMPUTE LK-RESULT ROUNDED =
+                 (LK-PRINCIPAL * WS-GROWTH-FACTOR) - LK-PRINCIPAL
+           END-IF.
+           GOBACK.
