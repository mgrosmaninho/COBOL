@@ -0,0 +1,13 @@
+      ****************************************************************
+      * CALCHIST - TRANSACTION HISTORY RECORD LAYOUT FOR THE
+      * IF-STATEMENT-CALCULATOR. ONE RECORD IS WRITTEN PER CALCULATION
+      * SO ANY RESULT SHOWN ON SCREEN CAN BE RECONSTRUCTED LATER.
+      ****************************************************************
+       01  CALC-HISTORY-RECORD.
+           05  CH-TIMESTAMP.
+               10  CH-DATE             PIC 9(8).
+               10  CH-TIME             PIC 9(8).
+           05  CH-NUM1    PIC S9(5)V99 SIGN LEADING SEPARATE CHARACTER.
+           05  CH-OPERATOR             PIC X.
+           05  CH-NUM2    PIC S9(5)V99 SIGN LEADING SEPARATE CHARACTER.
+           05  CH-RESULT  PIC S9(9)V99 SIGN LEADING SEPARATE CHARACTER.
