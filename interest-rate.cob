@@ -5,18 +5,47 @@
         DATE-COMPILED. 24/06/24.
       ****************************************************************
       * DESCRIPTION: CALCULATES THE RATE OF INTEREST
+      *---------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 08/08/26 - RATE AND RESULT NOW CARRY TWO DECIMAL PLACES SO A
+      *            REAL-WORLD RATE LIKE 4.25% CAN BE ENTERED WITHOUT
+      *            BEING TRUNCATED TO A WHOLE NUMBER.
+      * 08/08/26 - THE INTEREST CALCULATION ITSELF NOW CALLS THE
+      *            SHARED INTCALC ROUTINE INSTEAD OF COMPUTING IT
+      *            INLINE, SO THIS PROGRAM CAN NO LONGER DRIFT OUT OF
+      *            STEP WITH THE VALIDATED INTEREST-RATE PROGRAM.
+      * 08/08/26 - RATE IS NOW LOOKED UP FROM THE CENTRAL RATE TABLE
+      *            BY LOAN PRODUCT CODE INSTEAD OF BEING TYPED IN BY
+      *            HAND, FALLING BACK TO MANUAL ENTRY IF THE PRODUCT
+      *            CODE ISN'T FOUND.
       ****************************************************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77 PRINCIPAL  PIC 9(2).
+       77 PRINCIPAL  PIC 9(5).
        77 LENGHT     PIC 9(2).
-       77 RATE       PIC 9(2).
-       77 RESULT     PIC 9(4).
+       77 RATE       PIC 9(3)V99.
+       77 RESULT     PIC 9(6)V99.
+       77 WS-CALC-MODE PIC X VALUE "S".
+       77 WS-PRODUCT-CODE PIC X(4).
+
+       COPY RATETAB.
+
        PROCEDURE DIVISION.
            ACCEPT PRINCIPAL.
            ACCEPT LENGHT.
-           ACCEPT RATE.
-           COMPUTE RESULT =(PRINCIPAL * LENGHT * RATE) / 100.
+           DISPLAY "Enter the loan product code (MORT, AUTO, PERS, "
+              "STUD, BIZ), or blank to enter the rate by hand: "
+              WITH NO ADVANCING.
+           ACCEPT WS-PRODUCT-CODE.
+           SET RATE-IDX TO 1.
+           SEARCH RATE-TABLE-ENTRY
+              AT END
+                 ACCEPT RATE
+              WHEN RT-PRODUCT-CODE (RATE-IDX) = WS-PRODUCT-CODE
+                 MOVE RT-INTEREST-RATE (RATE-IDX) TO RATE
+           END-SEARCH.
+           CALL "INTCALC" USING PRINCIPAL LENGHT RATE
+              WS-CALC-MODE RESULT.
            DISPLAY "The rate of interest is " RESULT.
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
