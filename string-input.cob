@@ -10,8 +10,18 @@
         DATE-COMPILED. 24/06/24.
       ****************************************************************
       * DESCRIPTION: TAKE STRING INPUT AND DISPLAY.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 08/08/26 - WARN WHEN THE INPUT FILLS THE FIELD RIGHT TO THE
+      *            LAST CHARACTER, SINCE THAT MEANS IT MAY HAVE BEEN
+      *            CUT OFF INSTEAD OF FIT WITHIN 20 CHARACTERS.
+      * 08/08/26 - ADDED AN OPTION TO CONVERT THE INPUT TO UPPER OR
+      *            LOWER CASE BEFORE IT IS DISPLAYED. BOTH THIS AND
+      *            THE TRUNCATION WARNING ARE NOW HANDLED BY THE
+      *            SHARED TEXTSAN ROUTINE SO EVERY CALLER CHECKS THE
+      *            SAME WAY.
       ****************************************************************
-       *> setup the environment division 
+       *> setup the environment division
        ENVIRONMENT DIVISION.
        *> setup the data division
        DATA DIVISION.
@@ -19,12 +29,31 @@
         WORKING-STORAGE SECTION.
        *> defines an alphabetic string
        01 USER-INPUT  PIC A(20).
+       01 WS-CASE-OPTION PIC X VALUE "N".
+          88 CASE-OPTION-VALID VALUES "U" "L" "N".
+       01 WS-TRUNC-SW    PIC X VALUE "N".
+          88 INPUT-TRUNCATED VALUE "Y".
+       01 WS-INPUT-LEN    PIC 99 VALUE 20.
        *> setup the procedure division
        PROCEDURE DIVISION.
            *> print a string
            DISPLAY "Input a text up to 20 characters".
            *> gets the user input
            ACCEPT USER-INPUT.
+           PERFORM UNTIL CASE-OPTION-VALID
+              DISPLAY "Convert to (U)pper, (L)ower or (N)one: "
+                 WITH NO ADVANCING
+              ACCEPT WS-CASE-OPTION
+              IF NOT CASE-OPTION-VALID
+                 DISPLAY "Invalid choice - enter U, L or N."
+              END-IF
+           END-PERFORM.
+           CALL "TEXTSAN" USING USER-INPUT WS-INPUT-LEN WS-CASE-OPTION
+              WS-TRUNC-SW.
+           IF INPUT-TRUNCATED
+              DISPLAY "Warning: input may have been truncated to 20"
+                 " characters."
+           END-IF.
            *> print the message and the user input
            DISPLAY "The user input is: " USER-INPUT.
            *> stop the program
