@@ -6,25 +6,165 @@
 
       ****************************************************************
       * DESCRIPTION: PROGRAM TO CONVERT CELSIUS TO FAHRENHEIT
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 08/08/26 - ADDED A REVERSE MODE TO CONVERT A FAHRENHEIT READING
+      *            BACK TO CELSIUS, SINCE SOME SENSOR FEEDS ARRIVE IN
+      *            FAHRENHEIT INSTEAD OF CELSIUS.
+      * 08/08/26 - CELSIUS AND FAHRENHEIT ARE NOW SIGNED SO A BELOW-
+      *            FREEZING READING CONVERTS CORRECTLY INSTEAD OF
+      *            BEING MISREAD AS POSITIVE.
+      * 08/08/26 - ADDED A KELVIN OUTPUT ALONGSIDE FAHRENHEIT FOR THE
+      *            SCIENTIFIC/LAB DATA FEEDS THAT NEED IT.
+      * 08/08/26 - READINGS OUTSIDE THE EXPECTED CELSIUS RANGE (READ
+      *            FROM A PARAMETER CARD) ARE NOW FLAGGED TO AN
+      *            EXCEPTION LOG INSTEAD OF BEING CONVERTED AND
+      *            DISPLAYED AS IF THEY WERE VALID.
+      * 08/08/26 - THE NUMBER OF DECIMAL PLACES SHOWN ON A COMPUTED
+      *            FAHRENHEIT READING IS NOW TAKEN FROM THE SAME
+      *            PARAMETER CARD INSTEAD OF BEING FIXED AT THREE.
       ****************************************************************
 
        ENVIRONMENT DIVISION. *> Section for the program’s environment.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEMP-LIMIT-FILE ASSIGN TO "TEMPLIM.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-LIMIT-STATUS.
+
+           SELECT TEMP-EXCEPTION-FILE ASSIGN TO "TEMPEXCP.LOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-EXCP-STATUS.
 
        DATA DIVISION. *> Section for the program’s data.
+       FILE SECTION.
+       FD  TEMP-LIMIT-FILE.
+       COPY TEMPLIM.
+
+       FD  TEMP-EXCEPTION-FILE.
+       01  EXCEPTION-LINE                PIC X(80).
+
        WORKING-STORAGE SECTION. *> Section for the program’s working storage.
-       *> Declare CELSIUS as a 3-digit integer to store the input in Celsius.
-       01 CELSIUS     PIC 9(3).
-       *> Declare FAHRENHEIT as a number with 3 digits before
+       *> Declare CELSIUS as a signed 3-digit integer so sub-zero
+       *> readings are handled correctly.
+       01 CELSIUS     PIC S9(3) SIGN LEADING SEPARATE CHARACTER.
+       *> Declare FAHRENHEIT as a signed number with 3 digits before
        *> and 3 digits after the decimal point.
-       01 FAHRENHEIT  PIC 999V999.
+       01 FAHRENHEIT  PIC S999V999 SIGN LEADING SEPARATE CHARACTER.
+       *> Declare KELVIN for the scientific/lab feeds that need it.
+       01 KELVIN      PIC S9(3)V999 SIGN LEADING SEPARATE CHARACTER.
+
+       01 WS-CONVERT-MODE PIC X VALUE "C".
+          88 CELSIUS-TO-F-MODE    VALUE "C".
+          88 F-TO-CELSIUS-MODE    VALUE "F".
+          88 CONVERT-MODE-VALID   VALUES "C" "F".
+
+       01 WS-LIMIT-STATUS             PIC XX VALUE SPACES.
+       01 WS-EXCP-STATUS              PIC XX VALUE SPACES.
+       01 WS-MIN-CELSIUS  PIC S9(3) SIGN LEADING SEPARATE CHARACTER
+                            VALUE -50.
+       01 WS-MAX-CELSIUS  PIC S9(3) SIGN LEADING SEPARATE CHARACTER
+                            VALUE 60.
+
+       01 WS-EXCEPTION-DETAIL.
+          05 FILLER               PIC X(26) VALUE
+             "OUT OF RANGE CELSIUS READ ".
+          05 WS-E-CELSIUS         PIC -(2)9.
+
+       *> Number of decimal places to show on a computed Fahrenheit
+       *> reading, taken from the same parameter card as the range
+       *> limits above.
+       01 WS-DECIMAL-PLACES       PIC 9 VALUE 2.
+       01 WS-F-ROUND-0 PIC S999    SIGN LEADING SEPARATE CHARACTER.
+       01 WS-F-ROUND-1 PIC S999V9  SIGN LEADING SEPARATE CHARACTER.
+       01 WS-F-ROUND-2 PIC S999V99 SIGN LEADING SEPARATE CHARACTER.
 
        PROCEDURE DIVISION. *> Section for the program’s procedure.
-           *> Display a message prompting the user to input a temperature.
-           DISPLAY "Input a temperature in Celsius".
-           ACCEPT CELSIUS. *> Accept user input for the temperature in Celsius.
-           *> Compute Fahrenheit as (Celsius * 1.8) + 32 
-           *> and store the result in FAHRENHEIT.
-           COMPUTE FAHRENHEIT =(CELSIUS * 1.8) + 32.
-           *> Display the Celsius value and the corresponding Fahrenheit value.
-           DISPLAY CELSIUS " Celsius in Fahrenheit is " FAHRENHEIT.
-           STOP RUN. *> End program execution.
\ No newline at end of file
+       0000-MAIN.
+           PERFORM 0050-LOAD-LIMITS.
+
+           PERFORM UNTIL CONVERT-MODE-VALID
+              DISPLAY "Convert (C)elsius to Fahrenheit or "
+                 "(F)ahrenheit to Celsius: " WITH NO ADVANCING
+              ACCEPT WS-CONVERT-MODE
+              IF NOT CONVERT-MODE-VALID
+                 DISPLAY "Invalid choice - enter C or F."
+              END-IF
+           END-PERFORM.
+
+           IF CELSIUS-TO-F-MODE
+              DISPLAY "Input a temperature in Celsius"
+              *> Accept user input for the temperature in Celsius.
+              ACCEPT CELSIUS
+              *> Compute Fahrenheit as (Celsius * 1.8) + 32
+              *> and store the result in FAHRENHEIT.
+              COMPUTE FAHRENHEIT =(CELSIUS * 1.8) + 32
+              PERFORM 5000-DISPLAY-FAHRENHEIT
+           ELSE
+              DISPLAY "Input a temperature in Fahrenheit"
+              *> Accept user input for the temperature in Fahrenheit.
+              ACCEPT FAHRENHEIT
+              *> Compute Celsius as (Fahrenheit - 32) / 1.8
+              *> and store the result in CELSIUS.
+              COMPUTE CELSIUS ROUNDED = (FAHRENHEIT - 32) / 1.8
+              DISPLAY FAHRENHEIT " Fahrenheit in Celsius is " CELSIUS
+           END-IF.
+           *> Kelvin is derived from Celsius regardless of which way
+           *> the conversion ran.
+           COMPUTE KELVIN = CELSIUS + 273.15.
+           DISPLAY CELSIUS " Celsius in Kelvin is " KELVIN.
+
+           PERFORM 4000-CHECK-RANGE.
+           STOP RUN. *> End program execution.
+
+       0050-LOAD-LIMITS.
+           *> Read the expected Celsius range from a parameter card so
+           *> it can be tightened or loosened without touching the
+           *> program source. Fall back to the built-in defaults
+           *> above if the card isn't there.
+           OPEN INPUT TEMP-LIMIT-FILE.
+           IF WS-LIMIT-STATUS = "00"
+              READ TEMP-LIMIT-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE LIM-MIN-CELSIUS TO WS-MIN-CELSIUS
+                    MOVE LIM-MAX-CELSIUS TO WS-MAX-CELSIUS
+                    MOVE LIM-DECIMAL-PLACES TO WS-DECIMAL-PLACES
+              END-READ
+              CLOSE TEMP-LIMIT-FILE
+           END-IF.
+
+       5000-DISPLAY-FAHRENHEIT.
+           EVALUATE WS-DECIMAL-PLACES
+              WHEN 0
+                 COMPUTE WS-F-ROUND-0 ROUNDED = FAHRENHEIT
+                 DISPLAY CELSIUS " Celsius in Fahrenheit is "
+                    WS-F-ROUND-0
+              WHEN 1
+                 COMPUTE WS-F-ROUND-1 ROUNDED = FAHRENHEIT
+                 DISPLAY CELSIUS " Celsius in Fahrenheit is "
+                    WS-F-ROUND-1
+              WHEN 2
+                 COMPUTE WS-F-ROUND-2 ROUNDED = FAHRENHEIT
+                 DISPLAY CELSIUS " Celsius in Fahrenheit is "
+                    WS-F-ROUND-2
+              WHEN OTHER
+                 DISPLAY CELSIUS " Celsius in Fahrenheit is " FAHRENHEIT
+           END-EVALUATE.
+
+       4000-CHECK-RANGE.
+           *> Flag a reading outside the expected range to the
+           *> exception log instead of letting it pass through as if
+           *> it were a normal reading.
+           IF CELSIUS < WS-MIN-CELSIUS OR CELSIUS > WS-MAX-CELSIUS
+              DISPLAY "Warning: reading is outside the expected range"
+              OPEN EXTEND TEMP-EXCEPTION-FILE
+              IF WS-EXCP-STATUS = "35"
+                 OPEN OUTPUT TEMP-EXCEPTION-FILE
+              END-IF
+              MOVE CELSIUS TO WS-E-CELSIUS
+              MOVE WS-EXCEPTION-DETAIL TO EXCEPTION-LINE
+              WRITE EXCEPTION-LINE
+              CLOSE TEMP-EXCEPTION-FILE
+           END-IF.
\ No newline at end of file
